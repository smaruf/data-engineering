@@ -0,0 +1,12 @@
+      *****************************************************************
+      * EMPLOYEE RECORD LAYOUT                                        *
+      * Shared by FILE-IO-DEMO and EMPLOYEE-DATABASE so both programs *
+      * agree on the shape of an employee row.                       *
+      *****************************************************************
+           05  EMP-ID              PIC 9(6).
+           05  FILLER              PIC X(1).
+           05  EMP-NAME            PIC X(30).
+           05  FILLER              PIC X(1).
+           05  EMP-SALARY          PIC 9(7)V99.
+           05  FILLER              PIC X(1).
+           05  EMP-DEPARTMENT      PIC X(20).
