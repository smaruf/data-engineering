@@ -0,0 +1,16 @@
+      *****************************************************************
+      * DAILY OPERATIONS STATS RECORD                                 *
+      * Shared by every batch program in the nightly cycle (FILE-IO-  *
+      * DEMO, DATA-VALIDATION, DATABASE-BATCH, REPORT-GENERATOR) so   *
+      * each run can append its own counters/totals to a common log,  *
+      * and DAILY-OPS-DASHBOARD can read that log back into one       *
+      * consolidated end-of-cycle report instead of four separate job *
+      * outputs.                                                      *
+      *****************************************************************
+           05  OPS-PROGRAM-ID          PIC X(20).
+           05  OPS-RUN-DATE            PIC 9(8).
+           05  OPS-RECORDS-PROCESSED   PIC 9(8).
+           05  OPS-REJECTS             PIC 9(8).
+           05  OPS-TOTAL-AMOUNT        PIC 9(10)V99.
+           05  OPS-RETURN-CODE         PIC 9(3).
+           05  FILLER                  PIC X(15).
