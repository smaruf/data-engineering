@@ -0,0 +1,16 @@
+      *****************************************************************
+      * CUSTOMER RECORD LAYOUT                                        *
+      * Shared by DATABASE-HANDLER and the batch programs that read   *
+      * or maintain CUSTOMER-FILE (archive, aging report, extract,    *
+      * reprocess-transactions) so every program agrees on the shape  *
+      * of a customer row.                                            *
+      *****************************************************************
+           05  CUSTOMER-ID            PIC 9(6).
+           05  CUSTOMER-NAME          PIC X(40).
+           05  CUSTOMER-EMAIL         PIC X(50).
+           05  CUSTOMER-PHONE         PIC X(15).
+           05  CUSTOMER-BALANCE       PIC 9(8)V99 COMP-3.
+           05  CUSTOMER-CREDIT-LIMIT  PIC 9(8)V99 COMP-3.
+           05  CUSTOMER-CURRENCY-CODE PIC X(3).
+           05  CUSTOMER-LAST-PAYMENT-DATE PIC 9(8).
+           05  CUSTOMER-ACTIVE-FLAG   PIC X(1).
