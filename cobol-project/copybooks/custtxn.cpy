@@ -0,0 +1,19 @@
+      *****************************************************************
+      * CUSTOMER TRANSACTION LAYOUT                                  *
+      * One add/update/delete request against CUSTOMER-FILE, same    *
+      * field shape as DATABASE-HANDLER's TEMP-CUSTOMER plus an      *
+      * operation code, for feeding customer maintenance from an     *
+      * upstream system instead of the operator menu.                 *
+      *****************************************************************
+           05  TXN-OPERATION          PIC X(1).
+               88  TXN-IS-ADD         VALUE "A".
+               88  TXN-IS-UPDATE      VALUE "U".
+               88  TXN-IS-DELETE      VALUE "D".
+               88  TXN-IS-DEACTIVATE  VALUE "X".
+           05  TXN-ID                 PIC 9(6).
+           05  TXN-NAME               PIC X(40).
+           05  TXN-EMAIL              PIC X(50).
+           05  TXN-PHONE              PIC X(15).
+           05  TXN-BALANCE            PIC 9(8)V99.
+           05  TXN-CREDIT-LIMIT       PIC 9(8)V99.
+           05  TXN-CURRENCY-CODE      PIC X(3).
