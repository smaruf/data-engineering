@@ -0,0 +1,512 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATABASE-BATCH.
+       AUTHOR. MUHAMMAD SHAMSUL MARUF.
+       DATE-WRITTEN. 2026-02-09.
+      *****************************************************************
+      * CUSTOMER DATABASE BATCH MAINTENANCE                          *
+      * Non-interactive counterpart to DATABASE-HANDLER: drives       *
+      * CUSTOMER-FILE add/update/delete from a CUSTOMER-TRANSACTION-  *
+      * FILE instead of an operator at a terminal, so overnight       *
+      * customer maintenance from upstream systems doesn't need       *
+      * anyone sitting at the 3270. Writes to the same audit,         *
+      * transaction-log, and events files as DATABASE-HANDLER so both *
+      * paths leave an identical trail.                               *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-TRANSACTION-FILE
+               ASSIGN TO "../data/input/customer-transactions.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TXNIN-FILE-STATUS.
+
+           SELECT CUSTOMER-FILE
+               ASSIGN TO "../data/output/customers.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               ALTERNATE RECORD KEY IS CUSTOMER-EMAIL
+                   WITH DUPLICATES
+               FILE STATUS IS FILE-STATUS.
+
+           SELECT CUSTOMER-AUDIT-LOG
+               ASSIGN TO "../data/output/customer-audit-log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+
+           SELECT CUSTOMER-TRANSACTION-LOG
+               ASSIGN TO "../data/output/customer-transaction-log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TXNLOG-FILE-STATUS.
+
+           SELECT CUSTOMER-EVENTS-FILE
+               ASSIGN TO "../data/output/customer-events.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EVENTS-FILE-STATUS.
+
+           SELECT BATCH-REPORT-FILE
+               ASSIGN TO "../data/output/customer-batch-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+           SELECT OPS-STATS-FILE
+               ASSIGN TO "../data/output/daily-ops-stats.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OPS-STATS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           COPY "custtxn.cpy".
+
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-RECORD.
+           COPY "custrec.cpy".
+
+       FD  CUSTOMER-AUDIT-LOG.
+       01  AUDIT-LOG-RECORD.
+           05  AUDIT-TIMESTAMP         PIC X(14).
+           05  FILLER                  PIC X(1).
+           05  AUDIT-OPERATOR          PIC X(8).
+           05  FILLER                  PIC X(1).
+           05  AUDIT-OPERATION         PIC X(6).
+           05  FILLER                  PIC X(1).
+           05  AUDIT-BEFORE-IMAGE      PIC X(140).
+           05  FILLER                  PIC X(1).
+           05  AUDIT-AFTER-IMAGE       PIC X(140).
+
+       FD  CUSTOMER-TRANSACTION-LOG.
+       01  TXNLOG-RECORD.
+           05  TXNLOG-TIMESTAMP        PIC X(14).
+           05  FILLER                  PIC X(1).
+           05  TXNLOG-OPERATOR         PIC X(8).
+           05  FILLER                  PIC X(1).
+           05  TXNLOG-OPERATION        PIC X(6).
+           05  FILLER                  PIC X(1).
+           05  TXNLOG-KEY              PIC 9(6).
+           05  FILLER                  PIC X(1).
+           05  TXNLOG-NAME             PIC X(40).
+           05  FILLER                  PIC X(1).
+           05  TXNLOG-EMAIL            PIC X(50).
+           05  FILLER                  PIC X(1).
+           05  TXNLOG-PHONE            PIC X(15).
+           05  FILLER                  PIC X(1).
+           05  TXNLOG-BALANCE          PIC 9(8)V99.
+           05  FILLER                  PIC X(1).
+           05  TXNLOG-CREDIT-LIMIT     PIC 9(8)V99.
+           05  FILLER                  PIC X(1).
+           05  TXNLOG-CURRENCY-CODE    PIC X(3).
+
+       FD  CUSTOMER-EVENTS-FILE.
+       01  EVENT-RECORD.
+           05  EVT-TIMESTAMP           PIC X(14).
+           05  FILLER                  PIC X(1).
+           05  EVT-CUSTOMER-ID         PIC 9(6).
+           05  FILLER                  PIC X(1).
+           05  EVT-OLD-BALANCE         PIC 9(8)V99.
+           05  FILLER                  PIC X(1).
+           05  EVT-NEW-BALANCE         PIC 9(8)V99.
+           05  FILLER                  PIC X(1).
+           05  EVT-CHANGE-AMOUNT       PIC S9(8)V99.
+           05  FILLER                  PIC X(1).
+           05  EVT-TYPE                PIC X(10).
+
+       FD  BATCH-REPORT-FILE.
+       01  REPORT-LINE                 PIC X(80).
+
+       FD  OPS-STATS-FILE.
+       01  OPS-STAT-RECORD.
+           COPY "opstat.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  TXNIN-FILE-STATUS       PIC XX.
+       01  FILE-STATUS             PIC XX.
+           88  FILE-OK             VALUE "00".
+           88  RECORD-NOT-FOUND    VALUE "23".
+           88  DUPLICATE-KEY       VALUE "22".
+       01  AUDIT-FILE-STATUS       PIC XX.
+       01  TXNLOG-FILE-STATUS      PIC XX.
+       01  EVENTS-FILE-STATUS      PIC XX.
+       01  REPORT-FILE-STATUS      PIC XX.
+
+       01  END-OF-TRANSACTIONS     PIC X VALUE 'N'.
+           88  NO-MORE-TRANSACTIONS VALUE 'Y'.
+
+       01  OPERATOR-ID           PIC X(8) VALUE "BATCH".
+       01  EMAIL-VALID           PIC X.
+           88  EMAIL-IS-VALID       VALUE 'Y'.
+
+       01  TS-DATE                PIC 9(8).
+       01  TS-TIME                PIC X(6).
+       01  TIMESTAMP-FULL         PIC X(14).
+
+       01  AUDIT-OP-CODE        PIC X(6).
+       01  BEFORE-IMAGE           PIC X(140).
+       01  AFTER-IMAGE            PIC X(140).
+
+       01  OLD-BALANCE            PIC 9(8)V99.
+       01  BALANCE-CHANGE         PIC S9(8)V99.
+       01  THRESHOLD              PIC 9(8)V99 VALUE 1000.00.
+
+       01  APPLIED-COUNT          PIC 9(6) VALUE ZERO.
+       01  REJECTED-COUNT         PIC 9(6) VALUE ZERO.
+       01  PROGRAM-RETURN-CODE            PIC 9(3) VALUE ZERO.
+       01  REPORT-DETAIL          PIC X(80).
+       01  OPS-STATS-FILE-STATUS     PIC XX.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-BATCH
+           PERFORM PROCESS-TRANSACTIONS UNTIL NO-MORE-TRANSACTIONS
+           PERFORM WRITE-BATCH-SUMMARY
+           PERFORM CLEANUP-BATCH
+           PERFORM DETERMINE-RETURN-CODE
+           PERFORM WRITE-OPS-STATS
+           MOVE PROGRAM-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+       INITIALIZE-BATCH.
+           OPEN INPUT CUSTOMER-TRANSACTION-FILE
+           IF TXNIN-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: cannot open customer-transactions.txt"
+               DISPLAY "File Status: " TXNIN-FILE-STATUS
+               MOVE 16 TO PROGRAM-RETURN-CODE
+               MOVE PROGRAM-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN I-O CUSTOMER-FILE
+           IF FILE-STATUS = "35"
+               CLOSE CUSTOMER-FILE
+               OPEN OUTPUT CUSTOMER-FILE
+               CLOSE CUSTOMER-FILE
+               OPEN I-O CUSTOMER-FILE
+           END-IF
+           IF NOT FILE-OK
+               DISPLAY "ERROR: cannot open customer database"
+               DISPLAY "File Status: " FILE-STATUS
+               MOVE 16 TO PROGRAM-RETURN-CODE
+               MOVE PROGRAM-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND CUSTOMER-AUDIT-LOG
+           IF AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-AUDIT-LOG
+               CLOSE CUSTOMER-AUDIT-LOG
+               OPEN EXTEND CUSTOMER-AUDIT-LOG
+           END-IF
+
+           OPEN EXTEND CUSTOMER-TRANSACTION-LOG
+           IF TXNLOG-FILE-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-TRANSACTION-LOG
+               CLOSE CUSTOMER-TRANSACTION-LOG
+               OPEN EXTEND CUSTOMER-TRANSACTION-LOG
+           END-IF
+
+           OPEN EXTEND CUSTOMER-EVENTS-FILE
+           IF EVENTS-FILE-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-EVENTS-FILE
+               CLOSE CUSTOMER-EVENTS-FILE
+               OPEN EXTEND CUSTOMER-EVENTS-FILE
+           END-IF
+
+           OPEN OUTPUT BATCH-REPORT-FILE
+           MOVE "CUSTOMER BATCH MAINTENANCE REPORT" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       CAPTURE-TIMESTAMP.
+           ACCEPT TS-DATE FROM DATE YYYYMMDD
+           ACCEPT TS-TIME FROM TIME
+           MOVE TS-DATE TO TIMESTAMP-FULL(1:8)
+           MOVE TS-TIME TO TIMESTAMP-FULL(9:6).
+
+       PROCESS-TRANSACTIONS.
+           READ CUSTOMER-TRANSACTION-FILE
+               AT END
+                   SET NO-MORE-TRANSACTIONS TO TRUE
+               NOT AT END
+                   EVALUATE TRUE
+                       WHEN TXN-IS-ADD
+                           PERFORM APPLY-ADD-TRANSACTION
+                       WHEN TXN-IS-UPDATE
+                           PERFORM APPLY-UPDATE-TRANSACTION
+                       WHEN TXN-IS-DELETE
+                           PERFORM APPLY-DELETE-TRANSACTION
+                       WHEN TXN-IS-DEACTIVATE
+                           PERFORM APPLY-DEACTIVATE-TRANSACTION
+                       WHEN OTHER
+                           ADD 1 TO REJECTED-COUNT
+                           STRING "REJECTED id=" TXN-ID
+                               " unknown operation code '"
+                               TXN-OPERATION "'"
+                               DELIMITED BY SIZE INTO REPORT-DETAIL
+                           PERFORM WRITE-REPORT-DETAIL
+                   END-EVALUATE
+           END-READ.
+
+       APPLY-ADD-TRANSACTION.
+           CALL "EMAIL-VALIDATOR" USING TXN-EMAIL EMAIL-VALID
+           IF NOT EMAIL-IS-VALID
+               ADD 1 TO REJECTED-COUNT
+               STRING "REJECTED id=" TXN-ID
+                   " invalid email address" DELIMITED BY SIZE
+                   INTO REPORT-DETAIL
+               PERFORM WRITE-REPORT-DETAIL
+           ELSE
+               MOVE TXN-ID TO CUSTOMER-ID
+               MOVE TXN-NAME TO CUSTOMER-NAME
+               MOVE TXN-EMAIL TO CUSTOMER-EMAIL
+               MOVE TXN-PHONE TO CUSTOMER-PHONE
+               MOVE TXN-BALANCE TO CUSTOMER-BALANCE
+               MOVE TXN-CREDIT-LIMIT TO CUSTOMER-CREDIT-LIMIT
+               IF TXN-CURRENCY-CODE = SPACES
+                   MOVE "USD" TO TXN-CURRENCY-CODE
+               END-IF
+               MOVE TXN-CURRENCY-CODE TO CUSTOMER-CURRENCY-CODE
+               MOVE ZERO TO CUSTOMER-LAST-PAYMENT-DATE
+               MOVE 'Y' TO CUSTOMER-ACTIVE-FLAG
+
+               PERFORM CAPTURE-TIMESTAMP
+               MOVE "CREATE" TO TXNLOG-OPERATION
+
+               WRITE CUSTOMER-RECORD
+
+               IF FILE-OK
+                   ADD 1 TO APPLIED-COUNT
+                   PERFORM WRITE-BATCH-TRANSACTION-LOG
+                   MOVE SPACES TO BEFORE-IMAGE
+                   MOVE CUSTOMER-RECORD TO AFTER-IMAGE
+                   MOVE "CREATE" TO AUDIT-OP-CODE
+                   PERFORM WRITE-BATCH-AUDIT-LOG
+                   STRING "APPLIED id=" TXN-ID " ADD"
+                       DELIMITED BY SIZE INTO REPORT-DETAIL
+                   PERFORM WRITE-REPORT-DETAIL
+               ELSE
+                   ADD 1 TO REJECTED-COUNT
+                   STRING "REJECTED id=" TXN-ID
+                       " add failed, status=" FILE-STATUS
+                       DELIMITED BY SIZE INTO REPORT-DETAIL
+                   PERFORM WRITE-REPORT-DETAIL
+               END-IF
+           END-IF.
+
+       APPLY-UPDATE-TRANSACTION.
+           MOVE TXN-ID TO CUSTOMER-ID
+           READ CUSTOMER-FILE KEY IS CUSTOMER-ID
+
+           IF NOT FILE-OK
+               ADD 1 TO REJECTED-COUNT
+               STRING "REJECTED id=" TXN-ID
+                   " not found, status=" FILE-STATUS
+                   DELIMITED BY SIZE INTO REPORT-DETAIL
+               PERFORM WRITE-REPORT-DETAIL
+           ELSE
+               MOVE CUSTOMER-RECORD TO BEFORE-IMAGE
+               MOVE CUSTOMER-BALANCE TO OLD-BALANCE
+
+               IF TXN-NAME NOT = SPACES
+                   MOVE TXN-NAME TO CUSTOMER-NAME
+               END-IF
+
+               IF TXN-EMAIL NOT = SPACES
+                   CALL "EMAIL-VALIDATOR" USING TXN-EMAIL
+                       EMAIL-VALID
+                   IF EMAIL-IS-VALID
+                       MOVE TXN-EMAIL TO CUSTOMER-EMAIL
+                   END-IF
+               END-IF
+
+               IF TXN-BALANCE > 0
+                   IF TXN-BALANCE > CUSTOMER-CREDIT-LIMIT
+                       ADD 1 TO REJECTED-COUNT
+                       STRING "REJECTED id=" TXN-ID
+                           " balance exceeds credit limit"
+                           DELIMITED BY SIZE INTO REPORT-DETAIL
+                       PERFORM WRITE-REPORT-DETAIL
+                   ELSE
+                       MOVE TXN-BALANCE TO CUSTOMER-BALANCE
+                   END-IF
+               END-IF
+
+               PERFORM CAPTURE-TIMESTAMP
+               MOVE "UPDATE" TO TXNLOG-OPERATION
+
+               REWRITE CUSTOMER-RECORD
+
+               IF FILE-OK
+                   ADD 1 TO APPLIED-COUNT
+                   PERFORM WRITE-BATCH-TRANSACTION-LOG
+                   MOVE CUSTOMER-RECORD TO AFTER-IMAGE
+                   MOVE "UPDATE" TO AUDIT-OP-CODE
+                   PERFORM WRITE-BATCH-AUDIT-LOG
+                   PERFORM CHECK-BALANCE-CHANGE-EVENT
+                   STRING "APPLIED id=" TXN-ID " UPDATE"
+                       DELIMITED BY SIZE INTO REPORT-DETAIL
+                   PERFORM WRITE-REPORT-DETAIL
+               ELSE
+                   ADD 1 TO REJECTED-COUNT
+                   STRING "REJECTED id=" TXN-ID
+                       " update failed, status=" FILE-STATUS
+                       DELIMITED BY SIZE INTO REPORT-DETAIL
+                   PERFORM WRITE-REPORT-DETAIL
+               END-IF
+           END-IF.
+
+       APPLY-DELETE-TRANSACTION.
+           MOVE TXN-ID TO CUSTOMER-ID
+           READ CUSTOMER-FILE KEY IS CUSTOMER-ID
+
+           IF NOT FILE-OK
+               ADD 1 TO REJECTED-COUNT
+               STRING "REJECTED id=" TXN-ID
+                   " not found, status=" FILE-STATUS
+                   DELIMITED BY SIZE INTO REPORT-DETAIL
+               PERFORM WRITE-REPORT-DETAIL
+           ELSE
+               MOVE CUSTOMER-RECORD TO BEFORE-IMAGE
+
+               PERFORM CAPTURE-TIMESTAMP
+               MOVE "DELETE" TO TXNLOG-OPERATION
+
+               DELETE CUSTOMER-FILE RECORD
+
+               IF FILE-OK
+                   ADD 1 TO APPLIED-COUNT
+                   PERFORM WRITE-BATCH-TRANSACTION-LOG
+                   MOVE SPACES TO AFTER-IMAGE
+                   MOVE "DELETE" TO AUDIT-OP-CODE
+                   PERFORM WRITE-BATCH-AUDIT-LOG
+                   STRING "APPLIED id=" TXN-ID " DELETE"
+                       DELIMITED BY SIZE INTO REPORT-DETAIL
+                   PERFORM WRITE-REPORT-DETAIL
+               ELSE
+                   ADD 1 TO REJECTED-COUNT
+                   STRING "REJECTED id=" TXN-ID
+                       " delete failed, status=" FILE-STATUS
+                       DELIMITED BY SIZE INTO REPORT-DETAIL
+                   PERFORM WRITE-REPORT-DETAIL
+               END-IF
+           END-IF.
+
+       APPLY-DEACTIVATE-TRANSACTION.
+           MOVE TXN-ID TO CUSTOMER-ID
+           READ CUSTOMER-FILE KEY IS CUSTOMER-ID
+
+           IF NOT FILE-OK
+               ADD 1 TO REJECTED-COUNT
+               STRING "REJECTED id=" TXN-ID
+                   " not found, status=" FILE-STATUS
+                   DELIMITED BY SIZE INTO REPORT-DETAIL
+               PERFORM WRITE-REPORT-DETAIL
+           ELSE
+               MOVE CUSTOMER-RECORD TO BEFORE-IMAGE
+               MOVE 'N' TO CUSTOMER-ACTIVE-FLAG
+
+               PERFORM CAPTURE-TIMESTAMP
+               MOVE "DEACT" TO TXNLOG-OPERATION
+
+               REWRITE CUSTOMER-RECORD
+
+               IF FILE-OK
+                   ADD 1 TO APPLIED-COUNT
+                   PERFORM WRITE-BATCH-TRANSACTION-LOG
+                   MOVE CUSTOMER-RECORD TO AFTER-IMAGE
+                   MOVE "DEACT" TO AUDIT-OP-CODE
+                   PERFORM WRITE-BATCH-AUDIT-LOG
+                   STRING "APPLIED id=" TXN-ID " DEACTIVATE"
+                       DELIMITED BY SIZE INTO REPORT-DETAIL
+                   PERFORM WRITE-REPORT-DETAIL
+               ELSE
+                   ADD 1 TO REJECTED-COUNT
+                   STRING "REJECTED id=" TXN-ID
+                       " deactivate failed, status=" FILE-STATUS
+                       DELIMITED BY SIZE INTO REPORT-DETAIL
+                   PERFORM WRITE-REPORT-DETAIL
+               END-IF
+           END-IF.
+
+       CHECK-BALANCE-CHANGE-EVENT.
+           COMPUTE BALANCE-CHANGE = CUSTOMER-BALANCE - OLD-BALANCE
+           IF FUNCTION ABS(BALANCE-CHANGE) > THRESHOLD
+               MOVE TIMESTAMP-FULL TO EVT-TIMESTAMP
+               MOVE CUSTOMER-ID TO EVT-CUSTOMER-ID
+               MOVE OLD-BALANCE TO EVT-OLD-BALANCE
+               MOVE CUSTOMER-BALANCE TO EVT-NEW-BALANCE
+               MOVE BALANCE-CHANGE TO EVT-CHANGE-AMOUNT
+               MOVE "BALCHG" TO EVT-TYPE
+               WRITE EVENT-RECORD
+           END-IF.
+
+       WRITE-BATCH-TRANSACTION-LOG.
+           MOVE TIMESTAMP-FULL TO TXNLOG-TIMESTAMP
+           MOVE OPERATOR-ID TO TXNLOG-OPERATOR
+           MOVE CUSTOMER-ID TO TXNLOG-KEY
+           MOVE CUSTOMER-NAME TO TXNLOG-NAME
+           MOVE CUSTOMER-EMAIL TO TXNLOG-EMAIL
+           MOVE CUSTOMER-PHONE TO TXNLOG-PHONE
+           MOVE CUSTOMER-BALANCE TO TXNLOG-BALANCE
+           MOVE CUSTOMER-CREDIT-LIMIT TO TXNLOG-CREDIT-LIMIT
+           MOVE CUSTOMER-CURRENCY-CODE TO TXNLOG-CURRENCY-CODE
+           WRITE TXNLOG-RECORD.
+
+       WRITE-BATCH-AUDIT-LOG.
+           MOVE TIMESTAMP-FULL TO AUDIT-TIMESTAMP
+           MOVE OPERATOR-ID TO AUDIT-OPERATOR
+           MOVE AUDIT-OP-CODE TO AUDIT-OPERATION
+           MOVE BEFORE-IMAGE TO AUDIT-BEFORE-IMAGE
+           MOVE AFTER-IMAGE TO AUDIT-AFTER-IMAGE
+           WRITE AUDIT-LOG-RECORD.
+
+       WRITE-REPORT-DETAIL.
+           DISPLAY REPORT-DETAIL
+           MOVE REPORT-DETAIL TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-DETAIL.
+
+       WRITE-BATCH-SUMMARY.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "Transactions applied:  " APPLIED-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "Transactions rejected: " REJECTED-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       DETERMINE-RETURN-CODE.
+           IF PROGRAM-RETURN-CODE = 0 AND REJECTED-COUNT > 0
+               MOVE 4 TO PROGRAM-RETURN-CODE
+           END-IF.
+
+       CLEANUP-BATCH.
+           CLOSE CUSTOMER-TRANSACTION-FILE
+           CLOSE CUSTOMER-FILE
+           CLOSE CUSTOMER-AUDIT-LOG
+           CLOSE CUSTOMER-TRANSACTION-LOG
+           CLOSE CUSTOMER-EVENTS-FILE
+           CLOSE BATCH-REPORT-FILE.
+
+       WRITE-OPS-STATS.
+           OPEN EXTEND OPS-STATS-FILE
+           IF OPS-STATS-FILE-STATUS = "35"
+               OPEN OUTPUT OPS-STATS-FILE
+               CLOSE OPS-STATS-FILE
+               OPEN EXTEND OPS-STATS-FILE
+           END-IF
+
+           MOVE SPACES TO OPS-STAT-RECORD
+           MOVE "DATABASE-BATCH"      TO OPS-PROGRAM-ID
+           ACCEPT OPS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE APPLIED-COUNT      TO OPS-RECORDS-PROCESSED
+           MOVE REJECTED-COUNT     TO OPS-REJECTS
+           MOVE ZERO                  TO OPS-TOTAL-AMOUNT
+           MOVE PROGRAM-RETURN-CODE        TO OPS-RETURN-CODE
+           WRITE OPS-STAT-RECORD
+           CLOSE OPS-STATS-FILE.
+
+       END PROGRAM DATABASE-BATCH.
