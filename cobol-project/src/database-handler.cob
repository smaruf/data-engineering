@@ -10,7 +10,7 @@
       * - Key-based searching                                         *
       * - Sequential and random access                                *
       *****************************************************************
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -19,69 +19,309 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS CUSTOMER-ID
+               ALTERNATE RECORD KEY IS CUSTOMER-EMAIL
+                   WITH DUPLICATES
                FILE STATUS IS FILE-STATUS.
-       
+
+           SELECT SECURITY-FILE
+               ASSIGN TO "../data/output/operators.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SEC-OPERATOR-ID
+               FILE STATUS IS SECURITY-FILE-STATUS.
+
+           SELECT CUSTOMER-AUDIT-LOG
+               ASSIGN TO "../data/output/customer-audit-log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+
+           SELECT CUSTOMER-TRANSACTION-LOG
+               ASSIGN TO "../data/output/customer-transaction-log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TXNLOG-FILE-STATUS.
+
+           SELECT CUSTOMER-EVENTS-FILE
+               ASSIGN TO "../data/output/customer-events.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EVENTS-FILE-STATUS.
+
+           SELECT THRESHOLD-FILE
+               ASSIGN TO "../data/input/balance-alert-threshold.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS THRESHOLD-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTOMER-FILE.
        01  CUSTOMER-RECORD.
-           05  CUSTOMER-ID         PIC 9(6).
-           05  CUSTOMER-NAME       PIC X(40).
-           05  CUSTOMER-EMAIL      PIC X(50).
-           05  CUSTOMER-PHONE      PIC X(15).
-           05  CUSTOMER-BALANCE    PIC 9(8)V99.
-       
+           COPY "custrec.cpy".
+
+       FD  SECURITY-FILE.
+       01  SECURITY-RECORD.
+           05  SEC-OPERATOR-ID         PIC X(8).
+           05  SEC-OPERATOR-PIN        PIC X(8).
+           05  SEC-OPERATOR-NAME       PIC X(30).
+
+       FD  CUSTOMER-AUDIT-LOG.
+       01  AUDIT-LOG-RECORD.
+           05  AUDIT-TIMESTAMP         PIC X(14).
+           05  FILLER                  PIC X(1).
+           05  AUDIT-OPERATOR          PIC X(8).
+           05  FILLER                  PIC X(1).
+           05  AUDIT-OPERATION         PIC X(6).
+           05  FILLER                  PIC X(1).
+           05  AUDIT-BEFORE-IMAGE      PIC X(140).
+           05  FILLER                  PIC X(1).
+           05  AUDIT-AFTER-IMAGE       PIC X(140).
+
+       FD  CUSTOMER-TRANSACTION-LOG.
+       01  TXNLOG-RECORD.
+           05  TXNLOG-TIMESTAMP        PIC X(14).
+           05  FILLER                  PIC X(1).
+           05  TXNLOG-OPERATOR         PIC X(8).
+           05  FILLER                  PIC X(1).
+           05  TXNLOG-OPERATION        PIC X(6).
+           05  FILLER                  PIC X(1).
+           05  TXNLOG-KEY              PIC 9(6).
+           05  FILLER                  PIC X(1).
+           05  TXNLOG-NAME             PIC X(40).
+           05  FILLER                  PIC X(1).
+           05  TXNLOG-EMAIL            PIC X(50).
+           05  FILLER                  PIC X(1).
+           05  TXNLOG-PHONE            PIC X(15).
+           05  FILLER                  PIC X(1).
+           05  TXNLOG-BALANCE          PIC 9(8)V99.
+           05  FILLER                  PIC X(1).
+           05  TXNLOG-CREDIT-LIMIT     PIC 9(8)V99.
+           05  FILLER                  PIC X(1).
+           05  TXNLOG-CURRENCY-CODE    PIC X(3).
+
+       FD  CUSTOMER-EVENTS-FILE.
+       01  EVENT-RECORD.
+           05  EVT-TIMESTAMP           PIC X(14).
+           05  FILLER                  PIC X(1).
+           05  EVT-CUSTOMER-ID         PIC 9(6).
+           05  FILLER                  PIC X(1).
+           05  EVT-OLD-BALANCE         PIC 9(8)V99.
+           05  FILLER                  PIC X(1).
+           05  EVT-NEW-BALANCE         PIC 9(8)V99.
+           05  FILLER                  PIC X(1).
+           05  EVT-CHANGE-AMOUNT       PIC S9(8)V99.
+           05  FILLER                  PIC X(1).
+           05  EVT-TYPE                PIC X(10).
+
+       FD  THRESHOLD-FILE.
+       01  THRESHOLD-RECORD            PIC 9(8)V99.
+
        WORKING-STORAGE SECTION.
        01  FILE-STATUS             PIC XX.
            88  FILE-OK             VALUE "00".
            88  RECORD-NOT-FOUND    VALUE "23".
            88  DUPLICATE-KEY       VALUE "22".
-       
+
+       01  SECURITY-FILE-STATUS    PIC XX.
+       01  AUDIT-FILE-STATUS       PIC XX.
+       01  TXNLOG-FILE-STATUS      PIC XX.
+       01  EVENTS-FILE-STATUS      PIC XX.
+       01  THRESHOLD-FILE-STATUS   PIC XX.
+
+       01  PROGRAM-RETURN-CODE          PIC 9(3) VALUE ZERO.
+       01  WARNING-FLAG         PIC X VALUE 'N'.
+           88  WARNINGS-OCCURRED   VALUE 'Y'.
+
        01  USER-CHOICE             PIC 9.
            88  CHOICE-CREATE       VALUE 1.
            88  CHOICE-READ         VALUE 2.
            88  CHOICE-UPDATE       VALUE 3.
            88  CHOICE-DELETE       VALUE 4.
            88  CHOICE-LIST-ALL     VALUE 5.
+           88  CHOICE-SEARCH-NAME  VALUE 6.
+           88  CHOICE-FIND-EMAIL   VALUE 7.
+           88  CHOICE-DEACTIVATE   VALUE 8.
            88  CHOICE-EXIT         VALUE 9.
-       
+
        01  SEARCH-ID               PIC 9(6).
+       01  SEARCH-EMAIL            PIC X(50).
        01  CONTINUE-FLAG           PIC X VALUE 'Y'.
-       
+
        01  TEMP-CUSTOMER.
            05  TEMP-ID             PIC 9(6).
            05  TEMP-NAME           PIC X(40).
            05  TEMP-EMAIL          PIC X(50).
            05  TEMP-PHONE          PIC X(15).
            05  TEMP-BALANCE        PIC 9(8)V99.
-       
+           05  TEMP-CREDIT-LIMIT   PIC 9(8)V99.
+           05  TEMP-CURRENCY-CODE  PIC X(3).
+
+      * Operator sign-on
+       01  OPERATOR-ID           PIC X(8) VALUE SPACES.
+       01  SIGNON-OPERATOR-ID       PIC X(8).
+       01  SIGNON-PIN               PIC X(8).
+       01  SIGNON-ATTEMPTS          PIC 9 VALUE 0.
+       01  SIGNON-OK             PIC X VALUE 'N'.
+           88  SIGNED-ON            VALUE 'Y'.
+
+      * Email validation (shared routine in EMAIL-VALIDATOR)
+       01  EMAIL-VALID           PIC X.
+           88  EMAIL-IS-VALID       VALUE 'Y'.
+
+      * Timestamps for audit/transaction logging
+       01  TS-DATE                PIC 9(8).
+       01  TS-TIME                PIC X(6).
+       01  TIMESTAMP-FULL         PIC X(14).
+
+      * Audit trail working fields
+       01  AUDIT-OP-CODE        PIC X(6).
+       01  BEFORE-IMAGE           PIC X(140).
+       01  AFTER-IMAGE            PIC X(140).
+
+      * Balance-change notification
+       01  OLD-BALANCE            PIC 9(8)V99.
+       01  BALANCE-CHANGE         PIC S9(8)V99.
+       01  THRESHOLD              PIC 9(8)V99 VALUE 1000.00.
+
+      * Name search
+       01  SEARCH-NAME-PATTERN       PIC X(40).
+       01  UPPER-NAME             PIC X(40).
+       01  UPPER-PATTERN          PIC X(40).
+       01  PATTERN-LEN            PIC 9(2).
+       01  MATCH-COUNT            PIC 9(3).
+
+      * Multi-currency balance reporting (rates expressed per 1 unit
+      * of foreign currency, to 4 decimal places).
+       01  CURRENCY-RATE-DATA.
+           05  FILLER                PIC X(9) VALUE "USD010000".
+           05  FILLER                PIC X(9) VALUE "EUR010900".
+           05  FILLER                PIC X(9) VALUE "GBP012700".
+           05  FILLER                PIC X(9) VALUE "JPY000068".
+           05  FILLER                PIC X(9) VALUE "CAD007400".
+       01  CURRENCY-RATE-TABLE REDEFINES CURRENCY-RATE-DATA.
+           05  CURR-RATE-ENTRY OCCURS 5 TIMES.
+               10  CURR-CODE         PIC X(3).
+               10  CURR-RATE-TO-USD  PIC 9(2)V9999.
+
+       01  CURR-SUBTOTAL-TABLE.
+           05  CURR-SUBTOTAL-ENTRY OCCURS 5 TIMES.
+               10  CST-CODE          PIC X(3).
+               10  CST-TOTAL-USD     PIC 9(10)V99.
+               10  CST-COUNT         PIC 9(6).
+       01  CURR-SUBTOTAL-COUNT       PIC 9(2) VALUE 0.
+       01  CURR-IDX                 PIC 9(2).
+       01  CURR-SWITCH             PIC X VALUE 'N'.
+           88  CURR-FOUND            VALUE 'Y'.
+       01  EXCHANGE-RATE                   PIC 9(2)V9999.
+       01  CONVERTED              PIC 9(10)V99.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM INITIALIZE-DATABASE
-           PERFORM PROCESS-MENU UNTIL CHOICE-EXIT
+           PERFORM SIGN-ON
+           IF SIGNED-ON
+               PERFORM PROCESS-MENU UNTIL CHOICE-EXIT
+           END-IF
            PERFORM CLEANUP
+           PERFORM DETERMINE-RETURN-CODE
+           MOVE PROGRAM-RETURN-CODE TO RETURN-CODE
            STOP RUN.
-       
+
        INITIALIZE-DATABASE.
            OPEN I-O CUSTOMER-FILE
-           
+
            IF FILE-STATUS = "35"
                CLOSE CUSTOMER-FILE
                OPEN OUTPUT CUSTOMER-FILE
                CLOSE CUSTOMER-FILE
                OPEN I-O CUSTOMER-FILE
            END-IF
-           
+
            IF NOT FILE-OK
                DISPLAY "ERROR: Cannot initialize database"
                DISPLAY "File Status: " FILE-STATUS
+               MOVE 16 TO PROGRAM-RETURN-CODE
+               MOVE PROGRAM-RETURN-CODE TO RETURN-CODE
                STOP RUN
+           END-IF
+
+           PERFORM INITIALIZE-SECURITY-FILE
+           PERFORM OPEN-LOG-FILES
+           PERFORM READ-THRESHOLD-FILE.
+
+       INITIALIZE-SECURITY-FILE.
+           OPEN I-O SECURITY-FILE
+
+           IF SECURITY-FILE-STATUS = "35"
+               CLOSE SECURITY-FILE
+               OPEN OUTPUT SECURITY-FILE
+               MOVE "ADMIN" TO SEC-OPERATOR-ID
+               MOVE "CHANGEME" TO SEC-OPERATOR-PIN
+               MOVE "DEFAULT ADMINISTRATOR" TO SEC-OPERATOR-NAME
+               WRITE SECURITY-RECORD
+               CLOSE SECURITY-FILE
+               OPEN I-O SECURITY-FILE
+           END-IF.
+
+       OPEN-LOG-FILES.
+           OPEN EXTEND CUSTOMER-AUDIT-LOG
+           IF AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-AUDIT-LOG
+               CLOSE CUSTOMER-AUDIT-LOG
+               OPEN EXTEND CUSTOMER-AUDIT-LOG
+           END-IF
+
+           OPEN EXTEND CUSTOMER-TRANSACTION-LOG
+           IF TXNLOG-FILE-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-TRANSACTION-LOG
+               CLOSE CUSTOMER-TRANSACTION-LOG
+               OPEN EXTEND CUSTOMER-TRANSACTION-LOG
+           END-IF
+
+           OPEN EXTEND CUSTOMER-EVENTS-FILE
+           IF EVENTS-FILE-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-EVENTS-FILE
+               CLOSE CUSTOMER-EVENTS-FILE
+               OPEN EXTEND CUSTOMER-EVENTS-FILE
+           END-IF.
+
+       READ-THRESHOLD-FILE.
+           OPEN INPUT THRESHOLD-FILE
+           IF THRESHOLD-FILE-STATUS = "00"
+               READ THRESHOLD-FILE
+               IF THRESHOLD-FILE-STATUS = "00"
+                   MOVE THRESHOLD-RECORD TO THRESHOLD
+               END-IF
+               CLOSE THRESHOLD-FILE
            END-IF.
-       
+
+       SIGN-ON.
+           MOVE 0 TO SIGNON-ATTEMPTS
+           PERFORM UNTIL SIGNED-ON OR SIGNON-ATTEMPTS >= 3
+               DISPLAY "Operator ID: " WITH NO ADVANCING
+               ACCEPT SIGNON-OPERATOR-ID
+               DISPLAY "PIN: " WITH NO ADVANCING
+               ACCEPT SIGNON-PIN
+
+               MOVE SIGNON-OPERATOR-ID TO SEC-OPERATOR-ID
+               READ SECURITY-FILE KEY IS SEC-OPERATOR-ID
+
+               IF FILE-OK AND SEC-OPERATOR-PIN = SIGNON-PIN
+                   SET SIGNED-ON TO TRUE
+                   MOVE SIGNON-OPERATOR-ID TO OPERATOR-ID
+                   DISPLAY "Signed on as " SEC-OPERATOR-NAME
+               ELSE
+                   ADD 1 TO SIGNON-ATTEMPTS
+                   DISPLAY "ERROR: invalid operator ID or PIN"
+               END-IF
+           END-PERFORM
+
+           IF NOT SIGNED-ON
+               DISPLAY "ERROR: sign-on failed, exiting"
+               MOVE 16 TO PROGRAM-RETURN-CODE
+           END-IF.
+
        PROCESS-MENU.
            PERFORM DISPLAY-MENU
            ACCEPT USER-CHOICE
-           
+
            EVALUATE TRUE
                WHEN CHOICE-CREATE
                    PERFORM CREATE-RECORD
@@ -93,14 +333,20 @@
                    PERFORM DELETE-RECORD
                WHEN CHOICE-LIST-ALL
                    PERFORM LIST-ALL-RECORDS
+               WHEN CHOICE-SEARCH-NAME
+                   PERFORM SEARCH-BY-NAME
+               WHEN CHOICE-FIND-EMAIL
+                   PERFORM FIND-BY-EMAIL
+               WHEN CHOICE-DEACTIVATE
+                   PERFORM DEACTIVATE-RECORD
                WHEN CHOICE-EXIT
                    DISPLAY "Exiting program..."
                WHEN OTHER
                    DISPLAY "Invalid choice. Please try again."
            END-EVALUATE
-           
+
            DISPLAY " ".
-       
+
        DISPLAY-MENU.
            DISPLAY " "
            DISPLAY "===== CUSTOMER DATABASE SYSTEM ====="
@@ -109,10 +355,19 @@
            DISPLAY "3. Update Customer Record"
            DISPLAY "4. Delete Customer Record"
            DISPLAY "5. List All Customers"
+           DISPLAY "6. Search Customers by Name"
+           DISPLAY "7. Find Customer by Email"
+           DISPLAY "8. Deactivate Customer"
            DISPLAY "9. Exit"
            DISPLAY "==================================="
            DISPLAY "Enter your choice: " WITH NO ADVANCING.
-       
+
+       CAPTURE-TIMESTAMP.
+           ACCEPT TS-DATE FROM DATE YYYYMMDD
+           ACCEPT TS-TIME FROM TIME
+           MOVE TS-DATE TO TIMESTAMP-FULL(1:8)
+           MOVE TS-TIME TO TIMESTAMP-FULL(9:6).
+
        CREATE-RECORD.
            DISPLAY "--- CREATE NEW CUSTOMER ---"
            DISPLAY "Enter Customer ID (6 digits): " WITH NO ADVANCING
@@ -125,42 +380,77 @@
            ACCEPT TEMP-PHONE
            DISPLAY "Enter Balance: " WITH NO ADVANCING
            ACCEPT TEMP-BALANCE
-           
-           MOVE TEMP-ID TO CUSTOMER-ID
-           MOVE TEMP-NAME TO CUSTOMER-NAME
-           MOVE TEMP-EMAIL TO CUSTOMER-EMAIL
-           MOVE TEMP-PHONE TO CUSTOMER-PHONE
-           MOVE TEMP-BALANCE TO CUSTOMER-BALANCE
-           
-           WRITE CUSTOMER-RECORD
-           
-           IF FILE-OK
-               DISPLAY "SUCCESS: Customer created successfully!"
+           DISPLAY "Enter Credit Limit: " WITH NO ADVANCING
+           ACCEPT TEMP-CREDIT-LIMIT
+           DISPLAY "Enter Currency Code (blank = USD): "
+               WITH NO ADVANCING
+           ACCEPT TEMP-CURRENCY-CODE
+
+           IF TEMP-CURRENCY-CODE = SPACES
+               MOVE "USD" TO TEMP-CURRENCY-CODE
+           END-IF
+
+           CALL "EMAIL-VALIDATOR" USING TEMP-EMAIL EMAIL-VALID
+
+           IF NOT EMAIL-IS-VALID
+               DISPLAY "ERROR: '" TEMP-EMAIL
+                   "' is not a valid email address"
+               DISPLAY "Customer not created"
+               SET WARNINGS-OCCURRED TO TRUE
            ELSE
-               IF DUPLICATE-KEY
-                   DISPLAY "ERROR: Customer ID already exists"
+               MOVE TEMP-ID TO CUSTOMER-ID
+               MOVE TEMP-NAME TO CUSTOMER-NAME
+               MOVE TEMP-EMAIL TO CUSTOMER-EMAIL
+               MOVE TEMP-PHONE TO CUSTOMER-PHONE
+               MOVE TEMP-BALANCE TO CUSTOMER-BALANCE
+               MOVE TEMP-CREDIT-LIMIT TO CUSTOMER-CREDIT-LIMIT
+               MOVE TEMP-CURRENCY-CODE TO CUSTOMER-CURRENCY-CODE
+               MOVE ZERO TO CUSTOMER-LAST-PAYMENT-DATE
+               MOVE 'Y' TO CUSTOMER-ACTIVE-FLAG
+
+               PERFORM CAPTURE-TIMESTAMP
+               MOVE "CREATE" TO TXNLOG-OPERATION
+
+               WRITE CUSTOMER-RECORD
+
+               IF FILE-OK
+                   PERFORM WRITE-TRANSACTION-LOG
+                   MOVE SPACES TO BEFORE-IMAGE
+                   MOVE CUSTOMER-RECORD TO AFTER-IMAGE
+                   MOVE "CREATE" TO AUDIT-OP-CODE
+                   PERFORM WRITE-AUDIT-LOG
+                   DISPLAY "SUCCESS: Customer created successfully!"
                ELSE
-                   DISPLAY "ERROR: Failed to create customer"
-                   DISPLAY "File Status: " FILE-STATUS
+                   SET WARNINGS-OCCURRED TO TRUE
+                   IF DUPLICATE-KEY
+                       DISPLAY "ERROR: Customer ID already exists"
+                   ELSE
+                       DISPLAY "ERROR: Failed to create customer"
+                       DISPLAY "File Status: " FILE-STATUS
+                   END-IF
                END-IF
            END-IF.
-       
+
        READ-RECORD.
            DISPLAY "--- READ CUSTOMER RECORD ---"
            DISPLAY "Enter Customer ID to search: " WITH NO ADVANCING
            ACCEPT SEARCH-ID
-           
+
            MOVE SEARCH-ID TO CUSTOMER-ID
            READ CUSTOMER-FILE KEY IS CUSTOMER-ID
-           
+
            IF FILE-OK
                DISPLAY "Customer Found:"
-               DISPLAY "  ID:      " CUSTOMER-ID
-               DISPLAY "  Name:    " CUSTOMER-NAME
-               DISPLAY "  Email:   " CUSTOMER-EMAIL
-               DISPLAY "  Phone:   " CUSTOMER-PHONE
-               DISPLAY "  Balance: $" CUSTOMER-BALANCE
+               DISPLAY "  ID:           " CUSTOMER-ID
+               DISPLAY "  Name:         " CUSTOMER-NAME
+               DISPLAY "  Email:        " CUSTOMER-EMAIL
+               DISPLAY "  Phone:        " CUSTOMER-PHONE
+               DISPLAY "  Balance:      " CUSTOMER-CURRENCY-CODE
+                   " " CUSTOMER-BALANCE
+               DISPLAY "  Credit Limit: " CUSTOMER-CURRENCY-CODE
+                   " " CUSTOMER-CREDIT-LIMIT
            ELSE
+               SET WARNINGS-OCCURRED TO TRUE
                IF RECORD-NOT-FOUND
                    DISPLAY "ERROR: Customer not found"
                ELSE
@@ -168,17 +458,19 @@
                    DISPLAY "File Status: " FILE-STATUS
                END-IF
            END-IF.
-       
+
        UPDATE-RECORD.
            DISPLAY "--- UPDATE CUSTOMER RECORD ---"
            DISPLAY "Enter Customer ID to update: " WITH NO ADVANCING
            ACCEPT SEARCH-ID
-           
+
            MOVE SEARCH-ID TO CUSTOMER-ID
            READ CUSTOMER-FILE KEY IS CUSTOMER-ID
-               UPDATE
-           
+
            IF FILE-OK
+               MOVE CUSTOMER-RECORD TO BEFORE-IMAGE
+               MOVE CUSTOMER-BALANCE TO OLD-BALANCE
+
                DISPLAY "Current Name: " CUSTOMER-NAME
                DISPLAY "Enter New Name (or press Enter to keep): "
                    WITH NO ADVANCING
@@ -186,24 +478,61 @@
                IF TEMP-NAME NOT = SPACES
                    MOVE TEMP-NAME TO CUSTOMER-NAME
                END-IF
-               
-               DISPLAY "Current Balance: $" CUSTOMER-BALANCE
+
+               DISPLAY "Current Email: " CUSTOMER-EMAIL
+               DISPLAY "Enter New Email (or press Enter to keep): "
+                   WITH NO ADVANCING
+               ACCEPT TEMP-EMAIL
+               IF TEMP-EMAIL NOT = SPACES
+                   CALL "EMAIL-VALIDATOR" USING TEMP-EMAIL
+                       EMAIL-VALID
+                   IF EMAIL-IS-VALID
+                       MOVE TEMP-EMAIL TO CUSTOMER-EMAIL
+                   ELSE
+                       DISPLAY "ERROR: '" TEMP-EMAIL
+                           "' is not a valid email - email unchanged"
+                       SET WARNINGS-OCCURRED TO TRUE
+                   END-IF
+               END-IF
+
+               DISPLAY "Current Balance: " CUSTOMER-CURRENCY-CODE
+                   " " CUSTOMER-BALANCE
                DISPLAY "Enter New Balance (0 to keep): "
                    WITH NO ADVANCING
                ACCEPT TEMP-BALANCE
                IF TEMP-BALANCE > 0
-                   MOVE TEMP-BALANCE TO CUSTOMER-BALANCE
+                   IF TEMP-BALANCE > CUSTOMER-CREDIT-LIMIT
+                       DISPLAY "ERROR: new balance "
+                           CUSTOMER-CURRENCY-CODE " " TEMP-BALANCE
+                           " exceeds credit limit "
+                           CUSTOMER-CURRENCY-CODE
+                           " " CUSTOMER-CREDIT-LIMIT
+                       DISPLAY "Balance not updated"
+                       SET WARNINGS-OCCURRED TO TRUE
+                   ELSE
+                       MOVE TEMP-BALANCE TO CUSTOMER-BALANCE
+                   END-IF
                END-IF
-               
+
+               PERFORM CAPTURE-TIMESTAMP
+               MOVE "UPDATE" TO TXNLOG-OPERATION
+
                REWRITE CUSTOMER-RECORD
-               
+
                IF FILE-OK
+                   PERFORM WRITE-TRANSACTION-LOG
+                   MOVE CUSTOMER-RECORD TO AFTER-IMAGE
+                   MOVE "UPDATE" TO AUDIT-OP-CODE
+                   PERFORM WRITE-AUDIT-LOG
+                   PERFORM CHECK-BALANCE-CHANGE-EVENT
                    DISPLAY "SUCCESS: Customer updated successfully!"
                ELSE
+                   SET WARNINGS-OCCURRED TO TRUE
                    DISPLAY "ERROR: Failed to update customer"
                    DISPLAY "File Status: " FILE-STATUS
                END-IF
            ELSE
+               SET WARNINGS-OCCURRED TO TRUE
                IF RECORD-NOT-FOUND
                    DISPLAY "ERROR: Customer not found"
                ELSE
@@ -211,25 +540,41 @@
                    DISPLAY "File Status: " FILE-STATUS
                END-IF
            END-IF.
-       
+
+       CHECK-BALANCE-CHANGE-EVENT.
+           COMPUTE BALANCE-CHANGE = CUSTOMER-BALANCE - OLD-BALANCE
+           IF FUNCTION ABS(BALANCE-CHANGE) > THRESHOLD
+               PERFORM WRITE-CUSTOMER-EVENT
+           END-IF.
+
        DELETE-RECORD.
            DISPLAY "--- DELETE CUSTOMER RECORD ---"
            DISPLAY "Enter Customer ID to delete: " WITH NO ADVANCING
            ACCEPT SEARCH-ID
-           
+
            MOVE SEARCH-ID TO CUSTOMER-ID
            READ CUSTOMER-FILE KEY IS CUSTOMER-ID
-           
+
            IF FILE-OK
                DISPLAY "Customer to delete: " CUSTOMER-NAME
                DISPLAY "Are you sure? (Y/N): " WITH NO ADVANCING
                ACCEPT CONTINUE-FLAG
-               
+
                IF CONTINUE-FLAG = 'Y' OR CONTINUE-FLAG = 'y'
+                   MOVE CUSTOMER-RECORD TO BEFORE-IMAGE
+
+                   PERFORM CAPTURE-TIMESTAMP
+                   MOVE "DELETE" TO TXNLOG-OPERATION
+
                    DELETE CUSTOMER-FILE RECORD
                    IF FILE-OK
+                       PERFORM WRITE-TRANSACTION-LOG
+                       MOVE SPACES TO AFTER-IMAGE
+                       MOVE "DELETE" TO AUDIT-OP-CODE
+                       PERFORM WRITE-AUDIT-LOG
                        DISPLAY "SUCCESS: Customer deleted successfully!"
                    ELSE
+                       SET WARNINGS-OCCURRED TO TRUE
                        DISPLAY "ERROR: Failed to delete customer"
                        DISPLAY "File Status: " FILE-STATUS
                    END-IF
@@ -237,6 +582,57 @@
                    DISPLAY "Delete operation cancelled"
                END-IF
            ELSE
+               SET WARNINGS-OCCURRED TO TRUE
+               IF RECORD-NOT-FOUND
+                   DISPLAY "ERROR: Customer not found"
+               ELSE
+                   DISPLAY "ERROR: Failed to read customer"
+                   DISPLAY "File Status: " FILE-STATUS
+               END-IF
+           END-IF.
+
+       DEACTIVATE-RECORD.
+           DISPLAY "--- DEACTIVATE CUSTOMER RECORD ---"
+           DISPLAY "Enter Customer ID to deactivate: " WITH NO ADVANCING
+           ACCEPT SEARCH-ID
+
+           MOVE SEARCH-ID TO CUSTOMER-ID
+           READ CUSTOMER-FILE KEY IS CUSTOMER-ID
+
+           IF FILE-OK
+               IF CUSTOMER-ACTIVE-FLAG NOT = 'Y'
+                   DISPLAY "Customer " CUSTOMER-ID
+                       " is already inactive"
+               ELSE
+                   DISPLAY "Customer to deactivate: " CUSTOMER-NAME
+                   DISPLAY "Are you sure? (Y/N): " WITH NO ADVANCING
+                   ACCEPT CONTINUE-FLAG
+
+                   IF CONTINUE-FLAG = 'Y' OR CONTINUE-FLAG = 'y'
+                       MOVE CUSTOMER-RECORD TO BEFORE-IMAGE
+                       MOVE 'N' TO CUSTOMER-ACTIVE-FLAG
+
+                       PERFORM CAPTURE-TIMESTAMP
+                       MOVE "DEACT" TO TXNLOG-OPERATION
+
+                       REWRITE CUSTOMER-RECORD
+                       IF FILE-OK
+                           PERFORM WRITE-TRANSACTION-LOG
+                           MOVE CUSTOMER-RECORD TO AFTER-IMAGE
+                           MOVE "DEACT" TO AUDIT-OP-CODE
+                           PERFORM WRITE-AUDIT-LOG
+                           DISPLAY "SUCCESS: Customer deactivated!"
+                       ELSE
+                           SET WARNINGS-OCCURRED TO TRUE
+                           DISPLAY "ERROR: Failed to deactivate"
+                           DISPLAY "File Status: " FILE-STATUS
+                       END-IF
+                   ELSE
+                       DISPLAY "Deactivate operation cancelled"
+                   END-IF
+               END-IF
+           ELSE
+               SET WARNINGS-OCCURRED TO TRUE
                IF RECORD-NOT-FOUND
                    DISPLAY "ERROR: Customer not found"
                ELSE
@@ -244,32 +640,197 @@
                    DISPLAY "File Status: " FILE-STATUS
                END-IF
            END-IF.
-       
+
+       WRITE-TRANSACTION-LOG.
+           MOVE TIMESTAMP-FULL TO TXNLOG-TIMESTAMP
+           MOVE OPERATOR-ID TO TXNLOG-OPERATOR
+           MOVE CUSTOMER-ID TO TXNLOG-KEY
+           MOVE CUSTOMER-NAME TO TXNLOG-NAME
+           MOVE CUSTOMER-EMAIL TO TXNLOG-EMAIL
+           MOVE CUSTOMER-PHONE TO TXNLOG-PHONE
+           MOVE CUSTOMER-BALANCE TO TXNLOG-BALANCE
+           MOVE CUSTOMER-CREDIT-LIMIT TO TXNLOG-CREDIT-LIMIT
+           MOVE CUSTOMER-CURRENCY-CODE TO TXNLOG-CURRENCY-CODE
+           WRITE TXNLOG-RECORD.
+
+       WRITE-AUDIT-LOG.
+           MOVE TIMESTAMP-FULL TO AUDIT-TIMESTAMP
+           MOVE OPERATOR-ID TO AUDIT-OPERATOR
+           MOVE AUDIT-OP-CODE TO AUDIT-OPERATION
+           MOVE BEFORE-IMAGE TO AUDIT-BEFORE-IMAGE
+           MOVE AFTER-IMAGE TO AUDIT-AFTER-IMAGE
+           WRITE AUDIT-LOG-RECORD.
+
+       WRITE-CUSTOMER-EVENT.
+           MOVE TIMESTAMP-FULL TO EVT-TIMESTAMP
+           MOVE CUSTOMER-ID TO EVT-CUSTOMER-ID
+           MOVE OLD-BALANCE TO EVT-OLD-BALANCE
+           MOVE CUSTOMER-BALANCE TO EVT-NEW-BALANCE
+           MOVE BALANCE-CHANGE TO EVT-CHANGE-AMOUNT
+           MOVE "BALCHG" TO EVT-TYPE
+           WRITE EVENT-RECORD.
+
        LIST-ALL-RECORDS.
            DISPLAY "--- ALL CUSTOMERS ---"
            DISPLAY "ID     | NAME                    | BALANCE"
            DISPLAY "-------|-------------------------|-------------"
-           
+           MOVE 0 TO CURR-SUBTOTAL-COUNT
+
+           MOVE LOW-VALUES TO CUSTOMER-ID
            START CUSTOMER-FILE KEY IS >= CUSTOMER-ID
                INVALID KEY
                    DISPLAY "No customers found"
            END-START
-           
+
            IF FILE-OK
                PERFORM READ-NEXT-RECORD
+               PERFORM PRINT-CURRENCY-SUBTOTALS
            END-IF.
-       
+
        READ-NEXT-RECORD.
            READ CUSTOMER-FILE NEXT RECORD
                AT END
                    DISPLAY "--- End of List ---"
                NOT AT END
                    DISPLAY CUSTOMER-ID " | " CUSTOMER-NAME
-                           " | $" CUSTOMER-BALANCE
+                           " | " CUSTOMER-CURRENCY-CODE " "
+                           CUSTOMER-BALANCE
+                   PERFORM ACCUMULATE-CURRENCY-SUBTOTAL
                    PERFORM READ-NEXT-RECORD
            END-READ.
-       
+
+       ACCUMULATE-CURRENCY-SUBTOTAL.
+           PERFORM CONVERT-BALANCE-TO-USD
+           SET CURR-SWITCH TO 'N'
+           PERFORM VARYING CURR-IDX FROM 1 BY 1
+               UNTIL CURR-IDX > CURR-SUBTOTAL-COUNT
+               IF CST-CODE(CURR-IDX) = CUSTOMER-CURRENCY-CODE
+                   ADD CONVERTED TO CST-TOTAL-USD(CURR-IDX)
+                   ADD 1 TO CST-COUNT(CURR-IDX)
+                   SET CURR-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF NOT CURR-FOUND AND CURR-SUBTOTAL-COUNT < 5
+               ADD 1 TO CURR-SUBTOTAL-COUNT
+               MOVE CUSTOMER-CURRENCY-CODE
+                   TO CST-CODE(CURR-SUBTOTAL-COUNT)
+               MOVE CONVERTED TO CST-TOTAL-USD(CURR-SUBTOTAL-COUNT)
+               MOVE 1 TO CST-COUNT(CURR-SUBTOTAL-COUNT)
+           END-IF.
+
+       CONVERT-BALANCE-TO-USD.
+           MOVE 9.9999 TO EXCHANGE-RATE
+           PERFORM VARYING CURR-IDX FROM 1 BY 1
+               UNTIL CURR-IDX > 5
+               IF CURR-CODE(CURR-IDX) = CUSTOMER-CURRENCY-CODE
+                   MOVE CURR-RATE-TO-USD(CURR-IDX) TO EXCHANGE-RATE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF EXCHANGE-RATE = 9.9999
+               MOVE 1.0000 TO EXCHANGE-RATE
+           END-IF
+           COMPUTE CONVERTED ROUNDED = CUSTOMER-BALANCE * EXCHANGE-RATE.
+
+       PRINT-CURRENCY-SUBTOTALS.
+           DISPLAY " "
+           DISPLAY "--- BALANCE BY CURRENCY (converted to USD) ---"
+           PERFORM VARYING CURR-IDX FROM 1 BY 1
+               UNTIL CURR-IDX > CURR-SUBTOTAL-COUNT
+               DISPLAY CST-CODE(CURR-IDX) " | customers: "
+                   CST-COUNT(CURR-IDX) " | total USD: "
+                   CST-TOTAL-USD(CURR-IDX)
+           END-PERFORM.
+
+       SEARCH-BY-NAME.
+           DISPLAY "--- SEARCH CUSTOMERS BY NAME ---"
+           DISPLAY "Enter name (or part of name) to search: "
+               WITH NO ADVANCING
+           ACCEPT SEARCH-NAME-PATTERN
+
+           MOVE FUNCTION UPPER-CASE(SEARCH-NAME-PATTERN)
+               TO UPPER-PATTERN
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(SEARCH-NAME-PATTERN))
+               TO PATTERN-LEN
+
+           IF PATTERN-LEN = 0
+               DISPLAY "ERROR: search text required"
+           ELSE
+               MOVE LOW-VALUES TO CUSTOMER-ID
+               START CUSTOMER-FILE KEY IS >= CUSTOMER-ID
+                   INVALID KEY
+                       DISPLAY "No customers found"
+               END-START
+               IF FILE-OK
+                   PERFORM SEARCH-NAME-NEXT
+                   DISPLAY "--- End of Search ---"
+               END-IF
+           END-IF.
+
+       SEARCH-NAME-NEXT.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE FUNCTION UPPER-CASE(CUSTOMER-NAME)
+                       TO UPPER-NAME
+                   MOVE 0 TO MATCH-COUNT
+                   INSPECT UPPER-NAME TALLYING MATCH-COUNT
+                       FOR ALL UPPER-PATTERN(1:PATTERN-LEN)
+                   IF MATCH-COUNT > 0
+                       DISPLAY CUSTOMER-ID " | " CUSTOMER-NAME
+                           " | " CUSTOMER-EMAIL
+                   END-IF
+                   PERFORM SEARCH-NAME-NEXT
+           END-READ.
+
+       FIND-BY-EMAIL.
+           DISPLAY "--- FIND CUSTOMER BY EMAIL ---"
+           DISPLAY "Enter Email to search: " WITH NO ADVANCING
+           ACCEPT SEARCH-EMAIL
+
+           MOVE SEARCH-EMAIL TO CUSTOMER-EMAIL
+           START CUSTOMER-FILE KEY IS = CUSTOMER-EMAIL
+               INVALID KEY
+                   SET WARNINGS-OCCURRED TO TRUE
+                   DISPLAY "ERROR: no customer found with that email"
+           END-START
+
+           IF FILE-OK
+               PERFORM FIND-EMAIL-NEXT
+           END-IF.
+
+       FIND-EMAIL-NEXT.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END
+                   DISPLAY "--- End of Matches ---"
+               NOT AT END
+                   IF CUSTOMER-EMAIL = SEARCH-EMAIL
+                       DISPLAY "  ID:      " CUSTOMER-ID
+                       DISPLAY "  Name:    " CUSTOMER-NAME
+                       DISPLAY "  Phone:   " CUSTOMER-PHONE
+                       DISPLAY "  Balance: " CUSTOMER-CURRENCY-CODE
+                           " " CUSTOMER-BALANCE
+                       PERFORM FIND-EMAIL-NEXT
+                   ELSE
+                       DISPLAY "--- End of Matches ---"
+                   END-IF
+           END-READ.
+
+       DETERMINE-RETURN-CODE.
+           IF PROGRAM-RETURN-CODE = 0
+               IF WARNINGS-OCCURRED
+                   MOVE 4 TO PROGRAM-RETURN-CODE
+               END-IF
+           END-IF.
+
        CLEANUP.
-           CLOSE CUSTOMER-FILE.
-       
+           CLOSE CUSTOMER-FILE
+           CLOSE SECURITY-FILE
+           CLOSE CUSTOMER-AUDIT-LOG
+           CLOSE CUSTOMER-TRANSACTION-LOG
+           CLOSE CUSTOMER-EVENTS-FILE.
+
        END PROGRAM DATABASE-HANDLER.
