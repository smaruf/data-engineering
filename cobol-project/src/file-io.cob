@@ -10,7 +10,7 @@
       * - File error handling                                         *
       * - Data validation                                             *
       *****************************************************************
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -18,38 +18,139 @@
                ASSIGN TO "../data/input/employees.txt"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS INPUT-FILE-STATUS.
-           
+
            SELECT OUTPUT-FILE
                ASSIGN TO "../data/output/processed-employees.txt"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS OUTPUT-FILE-STATUS.
-       
+
+           SELECT REJECT-FILE
+               ASSIGN TO "../data/output/employees-rejects.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REJECT-FILE-STATUS.
+
+           SELECT EMPLOYEE-MASTER
+               ASSIGN TO "../data/output/employee-master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MST-EMP-ID
+               FILE STATUS IS MASTER-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "../data/output/file-io-checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+           SELECT CONTROL-FILE
+               ASSIGN TO "../data/input/employees-control.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONTROL-FILE-STATUS.
+
+           SELECT OPS-STATS-FILE
+               ASSIGN TO "../data/output/daily-ops-stats.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OPS-STATS-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
-       01  INPUT-RECORD.
-           05  EMP-ID              PIC 9(6).
-           05  FILLER              PIC X(1).
-           05  EMP-NAME            PIC X(30).
-           05  FILLER              PIC X(1).
-           05  EMP-SALARY          PIC 9(7)V99.
-           05  FILLER              PIC X(1).
-           05  EMP-DEPARTMENT      PIC X(20).
-       
+       01  INPUT-LINE                  PIC X(100).
+
        FD  OUTPUT-FILE.
-       01  OUTPUT-RECORD           PIC X(100).
-       
+       01  OUTPUT-RECORD                PIC X(100).
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD                PIC X(100).
+
+       FD  EMPLOYEE-MASTER.
+       01  MASTER-RECORD.
+           COPY "emprec.cpy" REPLACING ==EMP-ID== BY ==MST-EMP-ID==
+               ==EMP-NAME== BY ==MST-EMP-NAME==
+               ==EMP-SALARY== BY ==MST-EMP-SALARY==
+               ==EMP-DEPARTMENT== BY ==MST-EMP-DEPARTMENT==.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-REC-TYPE            PIC X(4).
+           05  CKPT-LINES-READ          PIC 9(6).
+           05  CKPT-RECORD-COUNTER      PIC 9(6).
+           05  CKPT-ERROR-COUNTER       PIC 9(6).
+           05  CKPT-DUP-COUNTER         PIC 9(6).
+           05  CKPT-TOTAL-SALARY        PIC 9(10)V99.
+           05  CKPT-TOTAL-SALARY-ALL    PIC 9(10)V99.
+           05  CKPT-LAST-EMP-ID         PIC 9(6).
+           05  FILLER                   PIC X(20).
+       01  CHECKPOINT-DEPT-RECORD.
+           05  CKPTD-REC-TYPE           PIC X(4).
+           05  CKPTD-DEPT-NAME          PIC X(20).
+           05  CKPTD-DEPT-TOTAL         PIC 9(10)V99.
+           05  CKPTD-DEPT-COUNT         PIC 9(6).
+           05  FILLER                   PIC X(20).
+
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CTL-EXPECTED-COUNT       PIC 9(6).
+           05  FILLER                   PIC X(1).
+           05  CTL-EXPECTED-SALARY      PIC 9(10)V99.
+
+       FD  OPS-STATS-FILE.
+       01  OPS-STAT-RECORD.
+           COPY "opstat.cpy".
+
        WORKING-STORAGE SECTION.
        01  INPUT-FILE-STATUS       PIC XX.
            88  FILE-OK             VALUE "00".
            88  END-OF-FILE         VALUE "10".
-       
+
        01  OUTPUT-FILE-STATUS      PIC XX.
-       
+       01  REJECT-FILE-STATUS      PIC XX.
+
+       01  MASTER-FILE-STATUS     PIC XX.
+           88  MASTER-OK           VALUE "00".
+           88  MASTER-DUP-KEY      VALUE "22".
+
+       01  CHECKPOINT-FILE-STATUS  PIC XX.
+       01  CONTROL-FILE-STATUS     PIC XX.
+       01  OPS-STATS-FILE-STATUS   PIC XX.
+
+       01  PROGRAM-RETURN-CODE          PIC 9(3) VALUE ZERO.
+
+      * Detail record layout, overlaid on INPUT-LINE so header/trailer
+      * rows (identified by REC-TYPE-CHECK) can share the same file.
+       01  INPUT-REC-AREA.
+           05  REC-TYPE-CHECK          PIC X(3).
+           05  FILLER                  PIC X(97).
+       01  INPUT-RECORD REDEFINES INPUT-REC-AREA.
+           COPY "emprec.cpy".
+       01  HDR-TRL-RECORD REDEFINES INPUT-REC-AREA.
+           05  HT-TYPE                 PIC X(3).
+           05  FILLER                  PIC X(1).
+           05  HT-RECORD-COUNT         PIC 9(6).
+           05  FILLER                  PIC X(1).
+           05  HT-TOTAL-SALARY         PIC 9(10)V99.
+           05  FILLER                  PIC X(77).
+
        01  RECORD-COUNTER          PIC 9(6) VALUE ZERO.
        01  ERROR-COUNTER           PIC 9(6) VALUE ZERO.
+       01  DUPLICATE-COUNTER       PIC 9(6) VALUE ZERO.
+       01  LINES-READ-COUNTER      PIC 9(6) VALUE ZERO.
        01  TOTAL-SALARY            PIC 9(10)V99 VALUE ZERO.
-       
+       01  TOTAL-SALARY-ALL-ROWS   PIC 9(10)V99 VALUE ZERO.
+       01  LAST-EMP-ID             PIC 9(6) VALUE ZERO.
+
+       01  HDR-EXPECTED-COUNT      PIC 9(6) VALUE ZERO.
+       01  HDR-EXPECTED-SALARY     PIC 9(10)V99 VALUE ZERO.
+       01  TRAILER-SWITCH          PIC X VALUE 'N'.
+           88  SAW-TRAILER         VALUE 'Y'.
+
+       01  RESTART-SWITCH         PIC X VALUE 'N'.
+           88  RESTART-MODE        VALUE 'Y'.
+       01  SKIP-COUNTER             PIC 9(6) VALUE ZERO.
+       01  CHECKPOINT-INTERVAL      PIC 9(6) VALUE 1000.
+
+       01  CONTROL-SWITCH         PIC X VALUE 'N'.
+           88  CONTROL-FOUND        VALUE 'Y'.
+
        01  FORMATTED-OUTPUT.
            05  OUT-ID              PIC 9(6).
            05  FILLER              PIC X(3) VALUE " | ".
@@ -58,77 +159,394 @@
            05  OUT-SALARY          PIC ZZZ,ZZZ,ZZ9.99.
            05  FILLER              PIC X(3) VALUE " | ".
            05  OUT-DEPT            PIC X(20).
-       
+
        01  HEADER-LINE.
            05  FILLER              PIC X(80) VALUE
                "ID     | NAME                           | SALARY".
            05  FILLER              PIC X(20) VALUE
                "       | DEPARTMENT".
-       
+
        01  SEPARATOR-LINE          PIC X(100) VALUE ALL "-".
-       
+
+      * Department subtotal table, accumulated as detail rows are
+      * accepted (mirrors REPORT-GENERATOR's SALES-RECORD table).
+       01  DEPT-TABLE.
+           05  DEPT-ENTRY OCCURS 50 TIMES INDEXED BY DEPT-IDX.
+               10  DEPT-NAME           PIC X(20).
+               10  DEPT-TOTAL-SALARY   PIC 9(10)V99.
+               10  DEPT-EMP-COUNT      PIC 9(6).
+       01  DEPT-COUNT                  PIC 9(3) VALUE 0.
+       01  DEPT-SEARCH-IDX              PIC 9(3).
+       01  DEPT-SWITCH                PIC X VALUE 'N'.
+           88  DEPT-FOUND                VALUE 'Y'.
+
+       01  DEPT-SUBTOTAL-LINE.
+           05  FILLER              PIC X(20) VALUE SPACES.
+           05  DSL-DEPT-NAME       PIC X(20).
+           05  FILLER              PIC X(3) VALUE " | ".
+           05  DSL-EMP-COUNT       PIC ZZ,ZZ9.
+           05  FILLER              PIC X(3) VALUE " | ".
+           05  DSL-TOTAL           PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  REJECT-REASON-CODE      PIC X(2).
+       01  REJECT-REASON-TEXT      PIC X(30).
+       01  REJECT-DETAIL-LINE.
+           05  RJ-REASON           PIC X(2).
+           05  FILLER              PIC X(3) VALUE " | ".
+           05  RJ-REASON-TEXT      PIC X(30).
+           05  FILLER              PIC X(3) VALUE " | ".
+           05  RJ-EMP-ID           PIC 9(6).
+           05  FILLER              PIC X(3) VALUE " | ".
+           05  RJ-EMP-NAME         PIC X(30).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM DETERMINE-RESTART-MODE
            PERFORM INITIALIZE-FILES
            PERFORM PROCESS-RECORDS
            PERFORM DISPLAY-SUMMARY
+           PERFORM RECONCILE-CONTROL-TOTALS
+           PERFORM DETERMINE-RETURN-CODE
+           PERFORM WRITE-OPS-STATS
            PERFORM CLEANUP
+           MOVE PROGRAM-RETURN-CODE TO RETURN-CODE
            STOP RUN.
-       
+
+       DETERMINE-RESTART-MODE.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+               IF CHECKPOINT-FILE-STATUS = "00"
+                   AND CKPT-REC-TYPE = "SUMM"
+                   AND CKPT-LINES-READ > 0
+                   SET RESTART-MODE TO TRUE
+                   MOVE CKPT-LINES-READ     TO SKIP-COUNTER
+                   MOVE CKPT-RECORD-COUNTER TO RECORD-COUNTER
+                   MOVE CKPT-ERROR-COUNTER  TO ERROR-COUNTER
+                   MOVE CKPT-DUP-COUNTER    TO DUPLICATE-COUNTER
+                   MOVE CKPT-TOTAL-SALARY   TO TOTAL-SALARY
+                   MOVE CKPT-TOTAL-SALARY-ALL TO TOTAL-SALARY-ALL-ROWS
+                   MOVE CKPT-LAST-EMP-ID    TO LAST-EMP-ID
+                   MOVE CKPT-LINES-READ     TO LINES-READ-COUNTER
+                   PERFORM READ-CHECKPOINT-DEPT-RECORDS
+                   DISPLAY "RESTART: resuming after " SKIP-COUNTER
+                       " previously read detail records"
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       READ-CHECKPOINT-DEPT-RECORDS.
+           READ CHECKPOINT-FILE
+           PERFORM UNTIL CHECKPOINT-FILE-STATUS NOT = "00"
+               ADD 1 TO DEPT-COUNT
+               MOVE CKPTD-DEPT-NAME  TO DEPT-NAME(DEPT-COUNT)
+               MOVE CKPTD-DEPT-TOTAL TO DEPT-TOTAL-SALARY(DEPT-COUNT)
+               MOVE CKPTD-DEPT-COUNT TO DEPT-EMP-COUNT(DEPT-COUNT)
+               READ CHECKPOINT-FILE
+           END-PERFORM.
+
        INITIALIZE-FILES.
            OPEN INPUT INPUT-FILE
            IF NOT FILE-OK
                DISPLAY "ERROR: Cannot open input file"
                DISPLAY "File Status: " INPUT-FILE-STATUS
+               MOVE 16 TO PROGRAM-RETURN-CODE
+               MOVE PROGRAM-RETURN-CODE TO RETURN-CODE
                STOP RUN
            END-IF
-           
-           OPEN OUTPUT OUTPUT-FILE
+
+           IF RESTART-MODE
+               OPEN EXTEND OUTPUT-FILE
+               OPEN EXTEND REJECT-FILE
+               OPEN I-O EMPLOYEE-MASTER
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT EMPLOYEE-MASTER
+           END-IF
+
            IF OUTPUT-FILE-STATUS NOT = "00"
                DISPLAY "ERROR: Cannot open output file"
                DISPLAY "File Status: " OUTPUT-FILE-STATUS
                CLOSE INPUT-FILE
+               MOVE 16 TO PROGRAM-RETURN-CODE
+               MOVE PROGRAM-RETURN-CODE TO RETURN-CODE
                STOP RUN
            END-IF
-           
-           WRITE OUTPUT-RECORD FROM HEADER-LINE
-           WRITE OUTPUT-RECORD FROM SEPARATOR-LINE.
-       
+
+           IF NOT RESTART-MODE
+               WRITE OUTPUT-RECORD FROM HEADER-LINE
+               WRITE OUTPUT-RECORD FROM SEPARATOR-LINE
+           END-IF.
+
        PROCESS-RECORDS.
-           PERFORM UNTIL END-OF-FILE
-               READ INPUT-FILE
+           PERFORM READ-AND-VALIDATE-HEADER
+           IF PROGRAM-RETURN-CODE = 16
+               GO TO PROCESS-RECORDS-EXIT
+           END-IF
+
+           IF RESTART-MODE
+               PERFORM SKIP-PREVIOUSLY-READ-RECORDS
+           END-IF
+
+           PERFORM UNTIL END-OF-FILE OR SAW-TRAILER
+               READ INPUT-FILE INTO INPUT-REC-AREA
                    AT END
                        SET END-OF-FILE TO TRUE
                    NOT AT END
-                       PERFORM VALIDATE-AND-WRITE-RECORD
+                       IF REC-TYPE-CHECK = "TRL"
+                           PERFORM VALIDATE-TRAILER
+                       ELSE
+                           PERFORM VALIDATE-AND-WRITE-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF NOT SAW-TRAILER
+               DISPLAY "ERROR: missing trailer record - feed may be "
+                   "truncated"
+               MOVE 16 TO PROGRAM-RETURN-CODE
+           END-IF.
+       PROCESS-RECORDS-EXIT.
+           CONTINUE.
+
+       READ-AND-VALIDATE-HEADER.
+           READ INPUT-FILE INTO INPUT-REC-AREA
+               AT END
+                   DISPLAY "ERROR: empty input file - no header record"
+                   MOVE 16 TO PROGRAM-RETURN-CODE
+               NOT AT END
+                   IF HT-TYPE = "HDR"
+                       MOVE HT-RECORD-COUNT  TO HDR-EXPECTED-COUNT
+                       MOVE HT-TOTAL-SALARY  TO HDR-EXPECTED-SALARY
+                   ELSE
+                       DISPLAY "ERROR: missing header record"
+                       MOVE 16 TO PROGRAM-RETURN-CODE
+                   END-IF
+           END-READ.
+
+       SKIP-PREVIOUSLY-READ-RECORDS.
+           PERFORM SKIP-COUNTER TIMES
+               READ INPUT-FILE INTO INPUT-REC-AREA
+                   AT END
+                       DISPLAY "ERROR: checkpoint ahead of input file"
+                       SET END-OF-FILE TO TRUE
                END-READ
            END-PERFORM.
-       
+
        VALIDATE-AND-WRITE-RECORD.
-           IF EMP-ID > 0 AND EMP-SALARY > 0
+           ADD 1 TO LINES-READ-COUNTER
+           ADD EMP-SALARY TO TOTAL-SALARY-ALL-ROWS
+           EVALUATE TRUE
+               WHEN EMP-ID NOT > 0
+                   MOVE "01" TO REJECT-REASON-CODE
+                   MOVE "INVALID EMPLOYEE ID" TO REJECT-REASON-TEXT
+                   PERFORM WRITE-REJECT-RECORD
+               WHEN EMP-SALARY NOT > 0
+                   MOVE "02" TO REJECT-REASON-CODE
+                   MOVE "INVALID SALARY" TO REJECT-REASON-TEXT
+                   PERFORM WRITE-REJECT-RECORD
+               WHEN OTHER
+                   PERFORM BUILD-MASTER-AND-ACCEPT
+           END-EVALUATE
+
+           IF LINES-READ-COUNTER > 0
+               AND FUNCTION MOD(LINES-READ-COUNTER CHECKPOINT-INTERVAL)
+                   = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       BUILD-MASTER-AND-ACCEPT.
+           MOVE EMP-ID         TO MST-EMP-ID
+           MOVE EMP-NAME       TO MST-EMP-NAME
+           MOVE EMP-SALARY     TO MST-EMP-SALARY
+           MOVE EMP-DEPARTMENT TO MST-EMP-DEPARTMENT
+           WRITE MASTER-RECORD
+
+           IF MASTER-DUP-KEY
+               ADD 1 TO DUPLICATE-COUNTER
+               MOVE "03" TO REJECT-REASON-CODE
+               MOVE "DUPLICATE EMPLOYEE ID" TO REJECT-REASON-TEXT
+               PERFORM WRITE-REJECT-RECORD
+           ELSE
+               IF NOT MASTER-OK
+                   DISPLAY "WARNING: could not add " EMP-ID
+                       " to employee master, status " MASTER-FILE-STATUS
+               END-IF
                ADD 1 TO RECORD-COUNTER
                ADD EMP-SALARY TO TOTAL-SALARY
+               MOVE EMP-ID TO LAST-EMP-ID
                MOVE EMP-ID TO OUT-ID
                MOVE EMP-NAME TO OUT-NAME
                MOVE EMP-SALARY TO OUT-SALARY
                MOVE EMP-DEPARTMENT TO OUT-DEPT
                WRITE OUTPUT-RECORD FROM FORMATTED-OUTPUT
-           ELSE
-               ADD 1 TO ERROR-COUNTER
-               DISPLAY "WARNING: Invalid record for employee " EMP-NAME
+               PERFORM ACCUMULATE-DEPARTMENT-TOTAL
+           END-IF.
+
+       ACCUMULATE-DEPARTMENT-TOTAL.
+           SET DEPT-SWITCH TO 'N'
+           PERFORM VARYING DEPT-SEARCH-IDX FROM 1 BY 1
+               UNTIL DEPT-SEARCH-IDX > DEPT-COUNT
+               IF DEPT-NAME(DEPT-SEARCH-IDX) = EMP-DEPARTMENT
+                   ADD EMP-SALARY TO DEPT-TOTAL-SALARY(DEPT-SEARCH-IDX)
+                   ADD 1 TO DEPT-EMP-COUNT(DEPT-SEARCH-IDX)
+                   SET DEPT-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF NOT DEPT-FOUND
+               IF DEPT-COUNT < 50
+                   ADD 1 TO DEPT-COUNT
+                   MOVE EMP-DEPARTMENT TO DEPT-NAME(DEPT-COUNT)
+                   MOVE EMP-SALARY TO DEPT-TOTAL-SALARY(DEPT-COUNT)
+                   MOVE 1 TO DEPT-EMP-COUNT(DEPT-COUNT)
+               ELSE
+                   DISPLAY "WARNING: department table full, "
+                       EMP-DEPARTMENT " not tracked separately"
+               END-IF
+           END-IF.
+
+       WRITE-REJECT-RECORD.
+           ADD 1 TO ERROR-COUNTER
+           MOVE REJECT-REASON-CODE TO RJ-REASON
+           MOVE REJECT-REASON-TEXT TO RJ-REASON-TEXT
+           MOVE EMP-ID TO RJ-EMP-ID
+           MOVE EMP-NAME TO RJ-EMP-NAME
+           WRITE REJECT-RECORD FROM REJECT-DETAIL-LINE
+           DISPLAY "WARNING: " REJECT-REASON-TEXT
+               " for employee " EMP-NAME.
+
+       VALIDATE-TRAILER.
+           SET SAW-TRAILER TO TRUE
+           IF HT-RECORD-COUNT NOT = LINES-READ-COUNTER
+               DISPLAY "ERROR: trailer record count " HT-RECORD-COUNT
+                   " does not match detail lines read "
+                   LINES-READ-COUNTER
+               MOVE 8 TO PROGRAM-RETURN-CODE
+           END-IF
+           IF HT-TOTAL-SALARY NOT = TOTAL-SALARY-ALL-ROWS
+               DISPLAY "ERROR: trailer total salary " HT-TOTAL-SALARY
+                   " does not match detail total "
+                   TOTAL-SALARY-ALL-ROWS
+               MOVE 8 TO PROGRAM-RETURN-CODE
            END-IF.
-       
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE "SUMM" TO CKPT-REC-TYPE
+           MOVE LINES-READ-COUNTER TO CKPT-LINES-READ
+           MOVE RECORD-COUNTER TO CKPT-RECORD-COUNTER
+           MOVE ERROR-COUNTER TO CKPT-ERROR-COUNTER
+           MOVE DUPLICATE-COUNTER TO CKPT-DUP-COUNTER
+           MOVE TOTAL-SALARY TO CKPT-TOTAL-SALARY
+           MOVE TOTAL-SALARY-ALL-ROWS TO CKPT-TOTAL-SALARY-ALL
+           MOVE LAST-EMP-ID TO CKPT-LAST-EMP-ID
+           WRITE CHECKPOINT-RECORD
+
+           PERFORM VARYING DEPT-SEARCH-IDX FROM 1 BY 1
+               UNTIL DEPT-SEARCH-IDX > DEPT-COUNT
+               MOVE "DEPT" TO CKPTD-REC-TYPE
+               MOVE DEPT-NAME(DEPT-SEARCH-IDX) TO CKPTD-DEPT-NAME
+               MOVE DEPT-TOTAL-SALARY(DEPT-SEARCH-IDX)
+                   TO CKPTD-DEPT-TOTAL
+               MOVE DEPT-EMP-COUNT(DEPT-SEARCH-IDX) TO CKPTD-DEPT-COUNT
+               WRITE CHECKPOINT-DEPT-RECORD
+           END-PERFORM
+
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
        DISPLAY-SUMMARY.
+           PERFORM PRINT-DEPARTMENT-SUBTOTALS
+
            DISPLAY " "
            DISPLAY "===== PROCESSING SUMMARY ====="
            DISPLAY "Records Processed: " RECORD-COUNTER
            DISPLAY "Invalid Records:   " ERROR-COUNTER
+           DISPLAY "  Duplicate IDs:   " DUPLICATE-COUNTER
            DISPLAY "Total Salary:      $" TOTAL-SALARY
            DISPLAY "=============================="
            DISPLAY " ".
-       
+
+       PRINT-DEPARTMENT-SUBTOTALS.
+           WRITE OUTPUT-RECORD FROM SPACES
+           MOVE "DEPARTMENT SUBTOTALS" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           WRITE OUTPUT-RECORD FROM SEPARATOR-LINE
+
+           PERFORM VARYING DEPT-SEARCH-IDX FROM 1 BY 1
+               UNTIL DEPT-SEARCH-IDX > DEPT-COUNT
+               MOVE DEPT-NAME(DEPT-SEARCH-IDX) TO DSL-DEPT-NAME
+               MOVE DEPT-EMP-COUNT(DEPT-SEARCH-IDX) TO DSL-EMP-COUNT
+               MOVE DEPT-TOTAL-SALARY(DEPT-SEARCH-IDX) TO DSL-TOTAL
+               WRITE OUTPUT-RECORD FROM DEPT-SUBTOTAL-LINE
+           END-PERFORM.
+
+       RECONCILE-CONTROL-TOTALS.
+           OPEN INPUT CONTROL-FILE
+           IF CONTROL-FILE-STATUS = "00"
+               READ CONTROL-FILE
+               IF CONTROL-FILE-STATUS = "00"
+                   SET CONTROL-FOUND TO TRUE
+               END-IF
+               CLOSE CONTROL-FILE
+           END-IF
+
+           IF CONTROL-FOUND
+               IF CTL-EXPECTED-COUNT NOT = RECORD-COUNTER
+                   DISPLAY "ERROR: control total record count "
+                       CTL-EXPECTED-COUNT " does not match processed "
+                       RECORD-COUNTER
+                   MOVE 8 TO PROGRAM-RETURN-CODE
+               END-IF
+               IF CTL-EXPECTED-SALARY NOT = TOTAL-SALARY
+                   DISPLAY "ERROR: control total salary "
+                       CTL-EXPECTED-SALARY " does not match processed "
+                       TOTAL-SALARY
+                   MOVE 8 TO PROGRAM-RETURN-CODE
+               END-IF
+           ELSE
+               DISPLAY "NOTE: no external control-totals file supplied"
+                   " - skipping reconciliation"
+           END-IF.
+
+       DETERMINE-RETURN-CODE.
+           IF PROGRAM-RETURN-CODE = 0
+               IF ERROR-COUNTER > 0
+                   MOVE 4 TO PROGRAM-RETURN-CODE
+               END-IF
+           END-IF.
+
+       WRITE-OPS-STATS.
+           OPEN EXTEND OPS-STATS-FILE
+           IF OPS-STATS-FILE-STATUS = "35"
+               OPEN OUTPUT OPS-STATS-FILE
+               CLOSE OPS-STATS-FILE
+               OPEN EXTEND OPS-STATS-FILE
+           END-IF
+
+           MOVE SPACES TO OPS-STAT-RECORD
+           MOVE "FILE-IO-DEMO"        TO OPS-PROGRAM-ID
+           ACCEPT OPS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE RECORD-COUNTER        TO OPS-RECORDS-PROCESSED
+           MOVE ERROR-COUNTER         TO OPS-REJECTS
+           MOVE TOTAL-SALARY          TO OPS-TOTAL-AMOUNT
+           MOVE PROGRAM-RETURN-CODE        TO OPS-RETURN-CODE
+           WRITE OPS-STAT-RECORD
+           CLOSE OPS-STATS-FILE.
+
        CLEANUP.
            CLOSE INPUT-FILE
-           CLOSE OUTPUT-FILE.
-       
+           CLOSE OUTPUT-FILE
+           CLOSE REJECT-FILE
+           CLOSE EMPLOYEE-MASTER
+           IF PROGRAM-RETURN-CODE < 16
+               PERFORM CLEAR-CHECKPOINT
+           END-IF.
+
        END PROGRAM FILE-IO-DEMO.
