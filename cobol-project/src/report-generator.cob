@@ -10,39 +10,85 @@
       * - Column alignment                                            *
       * - Summary calculations                                        *
       *****************************************************************
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT REPORT-FILE
                ASSIGN TO "../data/output/sales-report.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-       
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+           SELECT SALES-TRANSACTION-FILE
+               ASSIGN TO "../data/input/sales-transactions.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SALES-FILE-STATUS.
+
+           SELECT CSV-REPORT-FILE
+               ASSIGN TO "../data/output/sales-report.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CSV-FILE-STATUS.
+
+           SELECT GL-INTERFACE-FILE
+               ASSIGN TO "../data/output/gl-interface.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GL-FILE-STATUS.
+
+           SELECT OPS-STATS-FILE
+               ASSIGN TO "../data/output/daily-ops-stats.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OPS-STATS-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  REPORT-FILE.
        01  REPORT-LINE             PIC X(132).
-       
+
+       FD  SALES-TRANSACTION-FILE.
+       01  SALES-TRANSACTION-RECORD.
+           05  TXN-PROD-ID         PIC X(10).
+           05  TXN-PROD-NAME       PIC X(22).
+           05  TXN-QUANTITY        PIC 9(6).
+           05  TXN-UNIT-PRICE      PIC 9(5)V99.
+           05  TXN-CATEGORY        PIC X(15).
+
+       FD  CSV-REPORT-FILE.
+       01  CSV-LINE                PIC X(132).
+
+       FD  GL-INTERFACE-FILE.
+       01  GL-ENTRY-LINE            PIC X(132).
+
+       FD  OPS-STATS-FILE.
+       01  OPS-STAT-RECORD.
+           COPY "opstat.cpy".
+
        WORKING-STORAGE SECTION.
+       01  REPORT-FILE-STATUS      PIC XX.
+       01  CSV-FILE-STATUS         PIC XX.
+       01  GL-FILE-STATUS          PIC XX.
+       01  SALES-FILE-STATUS       PIC XX.
+       01  END-OF-SALES-FILE       PIC X VALUE 'N'.
+           88  NO-MORE-SALES       VALUE 'Y'.
+
        01  COMPANY-NAME            PIC X(50) VALUE
            "ABC CORPORATION - SALES DEPARTMENT".
-       
+
        01  CURRENT-DATE-FIELDS.
            05  CURR-YEAR           PIC 9(4).
            05  CURR-MONTH          PIC 9(2).
            05  CURR-DAY            PIC 9(2).
-       
+
        01  FORMATTED-DATE          PIC X(10).
-       
+
        01  PAGE-NUMBER             PIC 9(3) VALUE 1.
        01  LINE-COUNT              PIC 9(2) VALUE 0.
        01  LINES-PER-PAGE          PIC 9(2) VALUE 20.
-       
+
        01  HEADER-LINE-1.
            05  FILLER              PIC X(40) VALUE SPACES.
            05  HDR-COMPANY         PIC X(50).
            05  FILLER              PIC X(42) VALUE SPACES.
-       
+
        01  HEADER-LINE-2.
            05  FILLER              PIC X(50) VALUE
                "MONTHLY SALES REPORT".
@@ -53,15 +99,15 @@
            05  FILLER              PIC X(6) VALUE "Page: ".
            05  HDR-PAGE            PIC ZZ9.
            05  FILLER              PIC X(27) VALUE SPACES.
-       
+
        01  COLUMN-HEADER-1.
            05  FILLER              PIC X(132) VALUE
            "PRODUCT ID | PRODUCT NAME           | QUANTITY | ".
            05  FILLER              PIC X(132) VALUE
            "UNIT PRICE | TOTAL AMOUNT | CATEGORY".
-       
+
        01  SEPARATOR-LINE          PIC X(132) VALUE ALL "-".
-       
+
        01  DETAIL-LINE.
            05  DTL-PRODUCT-ID      PIC X(10).
            05  FILLER              PIC X(3) VALUE " | ".
@@ -74,102 +120,211 @@
            05  DTL-TOTAL           PIC ZZZ,ZZ9.99.
            05  FILLER              PIC X(3) VALUE " | ".
            05  DTL-CATEGORY        PIC X(15).
-       
+
+       01  CATEGORY-SUBTOTAL-LINE.
+           05  FILLER              PIC X(10) VALUE SPACES.
+           05  FILLER              PIC X(20) VALUE "SUBTOTAL FOR ".
+           05  CST-CATEGORY        PIC X(15).
+           05  FILLER              PIC X(5) VALUE SPACES.
+           05  FILLER              PIC X(9) VALUE "AMOUNT: $".
+           05  CST-SUBTOTAL        PIC ZZZ,ZZ9.99.
+           05  FILLER              PIC X(50) VALUE SPACES.
+
        01  FOOTER-LINE.
            05  FILLER              PIC X(60) VALUE SPACES.
            05  FILLER              PIC X(20) VALUE "GRAND TOTAL: $".
            05  FTR-GRAND-TOTAL     PIC ZZZ,ZZZ,ZZ9.99.
            05  FILLER              PIC X(39) VALUE SPACES.
-       
+
+       01  CSV-HEADER-LINE         PIC X(132) VALUE
+           "PRODUCT_ID,PRODUCT_NAME,QUANTITY,UNIT_PRICE,TOTAL,CATEGORY".
+
+       01  GL-HEADER-LINE          PIC X(132) VALUE
+           "GL_ACCOUNT,DR_CR,AMOUNT,PERIOD,SOURCE_REFERENCE".
+
        01  SALES-DATA-TABLE.
-           05  SALES-RECORD OCCURS 10 TIMES.
+           05  SALES-RECORD OCCURS 500 TIMES.
                10  PROD-ID         PIC X(10).
                10  PROD-NAME       PIC X(22).
-               10  QUANTITY        PIC 9(6).
-               10  UNIT-PRICE      PIC 9(5)V99.
-               10  TOTAL-AMT       PIC 9(7)V99.
+               10  QUANTITY        PIC 9(6) COMP-3.
+               10  UNIT-PRICE      PIC 9(5)V99 COMP-3.
+               10  TOTAL-AMT       PIC 9(7)V99 COMP-3.
                10  CATEGORY        PIC X(15).
-       
-       01  GRAND-TOTAL             PIC 9(10)V99 VALUE 0.
-       01  RECORD-INDEX            PIC 9(2).
-       
+
+       01  GRAND-TOTAL             PIC 9(10)V99 COMP-3 VALUE 0.
+       01  RECORD-COUNT            PIC 9(4) VALUE 0.
+       01  RECORD-INDEX            PIC 9(4).
+
+      * Category subtotal table, accumulated as transactions are
+      * loaded (mirrors FILE-IO-DEMO's DEPT-TABLE) so categories are
+      * consolidated into one total regardless of the order the rows
+      * arrive in sales-transactions.txt.
+       01  CATEGORY-TABLE.
+           05  CAT-ENTRY OCCURS 50 TIMES.
+               10  CAT-NAME            PIC X(15).
+               10  CAT-TOTAL           PIC 9(9)V99 COMP-3.
+       01  CATEGORY-COUNT               PIC 9(3) VALUE 0.
+       01  CATEGORY-SEARCH-IDX          PIC 9(3).
+       01  CATEGORY-SWITCH            PIC X VALUE 'N'.
+           88  CATEGORY-FOUND             VALUE 'Y'.
+
+       01  CSV-QUANTITY          PIC 9(6).
+       01  CSV-UNIT-PRICE        PIC 9(5).99.
+       01  CSV-TOTAL             PIC 9(7).99.
+
+       01  GL-PERIOD               PIC 9(6).
+       01  GL-ACCOUNT              PIC X(10) VALUE "4000-SALES".
+       01  GL-DR-CR                PIC X(2) VALUE "CR".
+       01  GL-AMOUNT-FIELD         PIC ZZZZZZZ9.99.
+
+       01  PROGRAM-RETURN-CODE          PIC 9(3) VALUE ZERO.
+       01  WARNING-FLAG         PIC X VALUE 'N'.
+           88  WARNINGS-OCCURRED   VALUE 'Y'.
+
+       01  OPS-STATS-FILE-STATUS   PIC XX.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM INITIALIZE-REPORT
-           PERFORM LOAD-SAMPLE-DATA
+           PERFORM LOAD-SALES-TRANSACTIONS
            PERFORM GENERATE-REPORT
+           PERFORM POST-GL-JOURNAL-ENTRY
            PERFORM FINALIZE-REPORT
+           PERFORM DETERMINE-RETURN-CODE
+           PERFORM WRITE-OPS-STATS
+           MOVE PROGRAM-RETURN-CODE TO RETURN-CODE
            STOP RUN.
-       
+
        INITIALIZE-REPORT.
            ACCEPT CURRENT-DATE-FIELDS FROM DATE YYYYMMDD
            STRING CURR-YEAR "-" CURR-MONTH "-" CURR-DAY
                DELIMITED BY SIZE
                INTO FORMATTED-DATE
            END-STRING
-           
-           OPEN OUTPUT REPORT-FILE.
-       
-       LOAD-SAMPLE-DATA.
-      *    Sample sales data for demonstration
-           MOVE "PROD-001" TO PROD-ID(1)
-           MOVE "Laptop Computer" TO PROD-NAME(1)
-           MOVE 50 TO QUANTITY(1)
-           MOVE 1200.00 TO UNIT-PRICE(1)
-           COMPUTE TOTAL-AMT(1) = QUANTITY(1) * UNIT-PRICE(1)
-           MOVE "Electronics" TO CATEGORY(1)
-           
-           MOVE "PROD-002" TO PROD-ID(2)
-           MOVE "Office Chair" TO PROD-NAME(2)
-           MOVE 100 TO QUANTITY(2)
-           MOVE 250.00 TO UNIT-PRICE(2)
-           COMPUTE TOTAL-AMT(2) = QUANTITY(2) * UNIT-PRICE(2)
-           MOVE "Furniture" TO CATEGORY(2)
-           
-           MOVE "PROD-003" TO PROD-ID(3)
-           MOVE "Wireless Mouse" TO PROD-NAME(3)
-           MOVE 200 TO QUANTITY(3)
-           MOVE 25.99 TO UNIT-PRICE(3)
-           COMPUTE TOTAL-AMT(3) = QUANTITY(3) * UNIT-PRICE(3)
-           MOVE "Accessories" TO CATEGORY(3)
-           
-           MOVE "PROD-004" TO PROD-ID(4)
-           MOVE "Monitor 27 inch" TO PROD-NAME(4)
-           MOVE 75 TO QUANTITY(4)
-           MOVE 350.00 TO UNIT-PRICE(4)
-           COMPUTE TOTAL-AMT(4) = QUANTITY(4) * UNIT-PRICE(4)
-           MOVE "Electronics" TO CATEGORY(4)
-           
-           MOVE "PROD-005" TO PROD-ID(5)
-           MOVE "Desk Lamp" TO PROD-NAME(5)
-           MOVE 150 TO QUANTITY(5)
-           MOVE 45.50 TO UNIT-PRICE(5)
-           COMPUTE TOTAL-AMT(5) = QUANTITY(5) * UNIT-PRICE(5)
-           MOVE "Lighting" TO CATEGORY(5).
-       
+
+           OPEN OUTPUT REPORT-FILE
+           IF REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: cannot open sales-report.txt"
+               DISPLAY "File Status: " REPORT-FILE-STATUS
+               MOVE 16 TO PROGRAM-RETURN-CODE
+               MOVE PROGRAM-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT CSV-REPORT-FILE
+           IF CSV-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: cannot open sales-report.csv"
+               DISPLAY "File Status: " CSV-FILE-STATUS
+               MOVE 16 TO PROGRAM-RETURN-CODE
+               MOVE PROGRAM-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT GL-INTERFACE-FILE
+           IF GL-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: cannot open gl-interface.txt"
+               DISPLAY "File Status: " GL-FILE-STATUS
+               MOVE 16 TO PROGRAM-RETURN-CODE
+               MOVE PROGRAM-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE CSV-HEADER-LINE TO CSV-LINE
+           WRITE CSV-LINE
+           MOVE GL-HEADER-LINE TO GL-ENTRY-LINE
+           WRITE GL-ENTRY-LINE.
+
+       LOAD-SALES-TRANSACTIONS.
+           OPEN INPUT SALES-TRANSACTION-FILE
+
+           IF SALES-FILE-STATUS NOT = "00"
+               DISPLAY "WARNING: cannot open sales-transactions.txt"
+               DISPLAY "File Status: " SALES-FILE-STATUS
+               SET WARNINGS-OCCURRED TO TRUE
+           ELSE
+               PERFORM READ-NEXT-SALES-TRANSACTION
+                   UNTIL NO-MORE-SALES
+               CLOSE SALES-TRANSACTION-FILE
+           END-IF.
+
+       READ-NEXT-SALES-TRANSACTION.
+           READ SALES-TRANSACTION-FILE
+               AT END
+                   SET NO-MORE-SALES TO TRUE
+               NOT AT END
+                   IF RECORD-COUNT < 500
+                       ADD 1 TO RECORD-COUNT
+                       MOVE TXN-PROD-ID TO PROD-ID(RECORD-COUNT)
+                       MOVE TXN-PROD-NAME TO PROD-NAME(RECORD-COUNT)
+                       MOVE TXN-QUANTITY TO QUANTITY(RECORD-COUNT)
+                       MOVE TXN-UNIT-PRICE TO UNIT-PRICE(RECORD-COUNT)
+                       MOVE TXN-CATEGORY TO CATEGORY(RECORD-COUNT)
+                       COMPUTE TOTAL-AMT(RECORD-COUNT) =
+                           QUANTITY(RECORD-COUNT) *
+                           UNIT-PRICE(RECORD-COUNT)
+                       PERFORM ACCUMULATE-CATEGORY-TOTAL
+                   ELSE
+                       DISPLAY "WARNING: sales transaction table full, "
+                           "remaining rows skipped"
+                       SET WARNINGS-OCCURRED TO TRUE
+                   END-IF
+           END-READ.
+
+       ACCUMULATE-CATEGORY-TOTAL.
+           SET CATEGORY-SWITCH TO 'N'
+           PERFORM VARYING CATEGORY-SEARCH-IDX FROM 1 BY 1
+               UNTIL CATEGORY-SEARCH-IDX > CATEGORY-COUNT
+               IF CAT-NAME(CATEGORY-SEARCH-IDX) = CATEGORY(RECORD-COUNT)
+                   ADD TOTAL-AMT(RECORD-COUNT)
+                       TO CAT-TOTAL(CATEGORY-SEARCH-IDX)
+                   SET CATEGORY-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF NOT CATEGORY-FOUND
+               IF CATEGORY-COUNT < 50
+                   ADD 1 TO CATEGORY-COUNT
+                   MOVE CATEGORY(RECORD-COUNT)
+                       TO CAT-NAME(CATEGORY-COUNT)
+                   MOVE TOTAL-AMT(RECORD-COUNT)
+                       TO CAT-TOTAL(CATEGORY-COUNT)
+               ELSE
+                   DISPLAY "WARNING: category table full, "
+                       CATEGORY(RECORD-COUNT) " not tracked separately"
+                   SET WARNINGS-OCCURRED TO TRUE
+               END-IF
+           END-IF.
+
        GENERATE-REPORT.
            PERFORM PRINT-HEADER
-           
-           PERFORM VARYING RECORD-INDEX FROM 1 BY 1
-               UNTIL RECORD-INDEX > 5
-               PERFORM PRINT-DETAIL-LINE
-           END-PERFORM
-           
+
+           IF RECORD-COUNT = 0
+               DISPLAY "WARNING: no sales transactions to report"
+               SET WARNINGS-OCCURRED TO TRUE
+           ELSE
+               PERFORM VARYING RECORD-INDEX FROM 1 BY 1
+                   UNTIL RECORD-INDEX > RECORD-COUNT
+                   PERFORM PRINT-DETAIL-LINE
+               END-PERFORM
+               PERFORM PRINT-CATEGORY-SUBTOTALS
+           END-IF
+
            PERFORM PRINT-FOOTER.
-       
+
        PRINT-HEADER.
            MOVE COMPANY-NAME TO HDR-COMPANY
            WRITE REPORT-LINE FROM HEADER-LINE-1
-           
+
            MOVE FORMATTED-DATE TO HDR-DATE
            MOVE PAGE-NUMBER TO HDR-PAGE
            WRITE REPORT-LINE FROM HEADER-LINE-2
-           
+
            WRITE REPORT-LINE FROM SPACES
            WRITE REPORT-LINE FROM COLUMN-HEADER-1
            WRITE REPORT-LINE FROM SEPARATOR-LINE
            MOVE 5 TO LINE-COUNT.
-       
+
        PRINT-DETAIL-LINE.
            MOVE PROD-ID(RECORD-INDEX) TO DTL-PRODUCT-ID
            MOVE PROD-NAME(RECORD-INDEX) TO DTL-PRODUCT-NAME
@@ -177,31 +332,95 @@
            MOVE UNIT-PRICE(RECORD-INDEX) TO DTL-UNIT-PRICE
            MOVE TOTAL-AMT(RECORD-INDEX) TO DTL-TOTAL
            MOVE CATEGORY(RECORD-INDEX) TO DTL-CATEGORY
-           
+
            WRITE REPORT-LINE FROM DETAIL-LINE
+           PERFORM WRITE-CSV-DETAIL-LINE
+
            ADD 1 TO LINE-COUNT
            ADD TOTAL-AMT(RECORD-INDEX) TO GRAND-TOTAL
-           
+
            IF LINE-COUNT >= LINES-PER-PAGE
                PERFORM PRINT-PAGE-BREAK
            END-IF.
-       
+
+       WRITE-CSV-DETAIL-LINE.
+           MOVE QUANTITY(RECORD-INDEX) TO CSV-QUANTITY
+           MOVE UNIT-PRICE(RECORD-INDEX) TO CSV-UNIT-PRICE
+           MOVE TOTAL-AMT(RECORD-INDEX) TO CSV-TOTAL
+           MOVE SPACES TO CSV-LINE
+           STRING FUNCTION TRIM(PROD-ID(RECORD-INDEX)) ","
+               FUNCTION TRIM(PROD-NAME(RECORD-INDEX)) ","
+               CSV-QUANTITY ","
+               CSV-UNIT-PRICE ","
+               CSV-TOTAL ","
+               FUNCTION TRIM(CATEGORY(RECORD-INDEX))
+               DELIMITED BY SIZE INTO CSV-LINE
+           WRITE CSV-LINE.
+
+       PRINT-CATEGORY-SUBTOTALS.
+           PERFORM VARYING CATEGORY-SEARCH-IDX FROM 1 BY 1
+               UNTIL CATEGORY-SEARCH-IDX > CATEGORY-COUNT
+               MOVE CAT-NAME(CATEGORY-SEARCH-IDX) TO CST-CATEGORY
+               MOVE CAT-TOTAL(CATEGORY-SEARCH-IDX) TO CST-SUBTOTAL
+               WRITE REPORT-LINE FROM CATEGORY-SUBTOTAL-LINE
+               ADD 1 TO LINE-COUNT
+               IF LINE-COUNT >= LINES-PER-PAGE
+                   PERFORM PRINT-PAGE-BREAK
+               END-IF
+           END-PERFORM.
+
        PRINT-FOOTER.
            WRITE REPORT-LINE FROM SEPARATOR-LINE
            MOVE GRAND-TOTAL TO FTR-GRAND-TOTAL
            WRITE REPORT-LINE FROM FOOTER-LINE
            WRITE REPORT-LINE FROM SPACES.
-       
+
        PRINT-PAGE-BREAK.
            ADD 1 TO PAGE-NUMBER
            MOVE 0 TO LINE-COUNT
            WRITE REPORT-LINE FROM SPACES
            PERFORM PRINT-HEADER.
-       
+
+       POST-GL-JOURNAL-ENTRY.
+           MOVE CURR-YEAR TO GL-PERIOD(1:4)
+           MOVE CURR-MONTH TO GL-PERIOD(5:2)
+           MOVE GRAND-TOTAL TO GL-AMOUNT-FIELD
+           MOVE SPACES TO GL-ENTRY-LINE
+           STRING GL-ACCOUNT "," GL-DR-CR ","
+               FUNCTION TRIM(GL-AMOUNT-FIELD) ","
+               GL-PERIOD ",SALES-REPORT"
+               DELIMITED BY SIZE INTO GL-ENTRY-LINE
+           WRITE GL-ENTRY-LINE.
+
        FINALIZE-REPORT.
            CLOSE REPORT-FILE
+           CLOSE CSV-REPORT-FILE
+           CLOSE GL-INTERFACE-FILE
            DISPLAY "Report generated successfully!"
            DISPLAY "Total Sales Amount: $" GRAND-TOTAL
            DISPLAY "Report saved to: ../data/output/sales-report.txt".
-       
+
+       DETERMINE-RETURN-CODE.
+           IF PROGRAM-RETURN-CODE = 0 AND WARNINGS-OCCURRED
+               MOVE 4 TO PROGRAM-RETURN-CODE
+           END-IF.
+
+       WRITE-OPS-STATS.
+           OPEN EXTEND OPS-STATS-FILE
+           IF OPS-STATS-FILE-STATUS = "35"
+               OPEN OUTPUT OPS-STATS-FILE
+               CLOSE OPS-STATS-FILE
+               OPEN EXTEND OPS-STATS-FILE
+           END-IF
+
+           MOVE SPACES TO OPS-STAT-RECORD
+           MOVE "REPORT-GENERATOR"    TO OPS-PROGRAM-ID
+           ACCEPT OPS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE RECORD-COUNT          TO OPS-RECORDS-PROCESSED
+           MOVE ZERO                  TO OPS-REJECTS
+           MOVE GRAND-TOTAL           TO OPS-TOTAL-AMOUNT
+           MOVE PROGRAM-RETURN-CODE        TO OPS-RETURN-CODE
+           WRITE OPS-STAT-RECORD
+           CLOSE OPS-STATS-FILE.
+
        END PROGRAM REPORT-GENERATOR.
