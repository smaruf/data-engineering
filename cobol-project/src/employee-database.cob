@@ -0,0 +1,295 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE-DATABASE.
+       AUTHOR. MUHAMMAD SHAMSUL MARUF.
+       DATE-WRITTEN. 2026-02-09.
+      *****************************************************************
+      * EMPLOYEE DATABASE MAINTENANCE                                *
+      * Interactive CRUD for EMPLOYEE-MASTER (built by FILE-IO-DEMO), *
+      * mirroring DATABASE-HANDLER's menu structure so HR can         *
+      * maintain employee records the same way support maintains     *
+      * customers, instead of editing employees.txt by hand.          *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER
+               ASSIGN TO "../data/output/employee-master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MST-EMP-ID
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+       01  MASTER-RECORD.
+           COPY "emprec.cpy" REPLACING ==EMP-ID== BY ==MST-EMP-ID==
+               ==EMP-NAME== BY ==MST-EMP-NAME==
+               ==EMP-SALARY== BY ==MST-EMP-SALARY==
+               ==EMP-DEPARTMENT== BY ==MST-EMP-DEPARTMENT==.
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS             PIC XX.
+           88  FILE-OK             VALUE "00".
+           88  RECORD-NOT-FOUND    VALUE "23".
+           88  DUPLICATE-KEY       VALUE "22".
+
+       01  PROGRAM-RETURN-CODE          PIC 9(3) VALUE ZERO.
+       01  WARNING-FLAG         PIC X VALUE 'N'.
+           88  WARNINGS-OCCURRED   VALUE 'Y'.
+
+       01  USER-CHOICE             PIC 9.
+           88  CHOICE-CREATE       VALUE 1.
+           88  CHOICE-READ         VALUE 2.
+           88  CHOICE-UPDATE       VALUE 3.
+           88  CHOICE-DELETE       VALUE 4.
+           88  CHOICE-LIST-ALL     VALUE 5.
+           88  CHOICE-EXIT         VALUE 9.
+
+       01  SEARCH-ID               PIC 9(6).
+       01  CONTINUE-FLAG           PIC X VALUE 'Y'.
+
+       01  TEMP-EMPLOYEE.
+           05  TEMP-ID             PIC 9(6).
+           05  TEMP-NAME           PIC X(30).
+           05  TEMP-SALARY         PIC 9(7)V99.
+           05  TEMP-DEPARTMENT     PIC X(20).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-DATABASE
+           PERFORM PROCESS-MENU UNTIL CHOICE-EXIT
+           PERFORM CLEANUP
+           PERFORM DETERMINE-RETURN-CODE
+           MOVE PROGRAM-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+       INITIALIZE-DATABASE.
+           OPEN I-O EMPLOYEE-MASTER
+
+           IF FILE-STATUS = "35"
+               CLOSE EMPLOYEE-MASTER
+               OPEN OUTPUT EMPLOYEE-MASTER
+               CLOSE EMPLOYEE-MASTER
+               OPEN I-O EMPLOYEE-MASTER
+           END-IF
+
+           IF NOT FILE-OK
+               DISPLAY "ERROR: Cannot initialize employee database"
+               DISPLAY "File Status: " FILE-STATUS
+               MOVE 16 TO PROGRAM-RETURN-CODE
+               MOVE PROGRAM-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       PROCESS-MENU.
+           PERFORM DISPLAY-MENU
+           ACCEPT USER-CHOICE
+
+           EVALUATE TRUE
+               WHEN CHOICE-CREATE
+                   PERFORM CREATE-RECORD
+               WHEN CHOICE-READ
+                   PERFORM READ-RECORD
+               WHEN CHOICE-UPDATE
+                   PERFORM UPDATE-RECORD
+               WHEN CHOICE-DELETE
+                   PERFORM DELETE-RECORD
+               WHEN CHOICE-LIST-ALL
+                   PERFORM LIST-ALL-RECORDS
+               WHEN CHOICE-EXIT
+                   DISPLAY "Exiting program..."
+               WHEN OTHER
+                   DISPLAY "Invalid choice. Please try again."
+           END-EVALUATE
+
+           DISPLAY " ".
+
+       DISPLAY-MENU.
+           DISPLAY " "
+           DISPLAY "===== EMPLOYEE DATABASE SYSTEM ====="
+           DISPLAY "1. Create New Employee"
+           DISPLAY "2. Read Employee Record"
+           DISPLAY "3. Update Employee Record"
+           DISPLAY "4. Delete Employee Record"
+           DISPLAY "5. List All Employees"
+           DISPLAY "9. Exit"
+           DISPLAY "====================================="
+           DISPLAY "Enter your choice: " WITH NO ADVANCING.
+
+       CREATE-RECORD.
+           DISPLAY "--- CREATE NEW EMPLOYEE ---"
+           DISPLAY "Enter Employee ID (6 digits): " WITH NO ADVANCING
+           ACCEPT TEMP-ID
+           DISPLAY "Enter Employee Name: " WITH NO ADVANCING
+           ACCEPT TEMP-NAME
+           DISPLAY "Enter Salary: " WITH NO ADVANCING
+           ACCEPT TEMP-SALARY
+           DISPLAY "Enter Department: " WITH NO ADVANCING
+           ACCEPT TEMP-DEPARTMENT
+
+           MOVE TEMP-ID TO MST-EMP-ID
+           MOVE TEMP-NAME TO MST-EMP-NAME
+           MOVE TEMP-SALARY TO MST-EMP-SALARY
+           MOVE TEMP-DEPARTMENT TO MST-EMP-DEPARTMENT
+
+           WRITE MASTER-RECORD
+
+           IF FILE-OK
+               DISPLAY "SUCCESS: Employee created successfully!"
+           ELSE
+               SET WARNINGS-OCCURRED TO TRUE
+               IF DUPLICATE-KEY
+                   DISPLAY "ERROR: Employee ID already exists"
+               ELSE
+                   DISPLAY "ERROR: Failed to create employee"
+                   DISPLAY "File Status: " FILE-STATUS
+               END-IF
+           END-IF.
+
+       READ-RECORD.
+           DISPLAY "--- READ EMPLOYEE RECORD ---"
+           DISPLAY "Enter Employee ID to search: " WITH NO ADVANCING
+           ACCEPT SEARCH-ID
+
+           MOVE SEARCH-ID TO MST-EMP-ID
+           READ EMPLOYEE-MASTER KEY IS MST-EMP-ID
+
+           IF FILE-OK
+               DISPLAY "Employee Found:"
+               DISPLAY "  ID:         " MST-EMP-ID
+               DISPLAY "  Name:       " MST-EMP-NAME
+               DISPLAY "  Salary:     " MST-EMP-SALARY
+               DISPLAY "  Department: " MST-EMP-DEPARTMENT
+           ELSE
+               SET WARNINGS-OCCURRED TO TRUE
+               IF RECORD-NOT-FOUND
+                   DISPLAY "ERROR: Employee not found"
+               ELSE
+                   DISPLAY "ERROR: Failed to read employee"
+                   DISPLAY "File Status: " FILE-STATUS
+               END-IF
+           END-IF.
+
+       UPDATE-RECORD.
+           DISPLAY "--- UPDATE EMPLOYEE RECORD ---"
+           DISPLAY "Enter Employee ID to update: " WITH NO ADVANCING
+           ACCEPT SEARCH-ID
+
+           MOVE SEARCH-ID TO MST-EMP-ID
+           READ EMPLOYEE-MASTER KEY IS MST-EMP-ID
+
+           IF FILE-OK
+               DISPLAY "Current Name: " MST-EMP-NAME
+               DISPLAY "Enter New Name (or press Enter to keep): "
+                   WITH NO ADVANCING
+               ACCEPT TEMP-NAME
+               IF TEMP-NAME NOT = SPACES
+                   MOVE TEMP-NAME TO MST-EMP-NAME
+               END-IF
+
+               DISPLAY "Current Salary: " MST-EMP-SALARY
+               DISPLAY "Enter New Salary (0 to keep): "
+                   WITH NO ADVANCING
+               ACCEPT TEMP-SALARY
+               IF TEMP-SALARY > 0
+                   MOVE TEMP-SALARY TO MST-EMP-SALARY
+               END-IF
+
+               DISPLAY "Current Department: " MST-EMP-DEPARTMENT
+               DISPLAY "Enter New Department (or press Enter to keep): "
+                   WITH NO ADVANCING
+               ACCEPT TEMP-DEPARTMENT
+               IF TEMP-DEPARTMENT NOT = SPACES
+                   MOVE TEMP-DEPARTMENT TO MST-EMP-DEPARTMENT
+               END-IF
+
+               REWRITE MASTER-RECORD
+
+               IF FILE-OK
+                   DISPLAY "SUCCESS: Employee updated successfully!"
+               ELSE
+                   SET WARNINGS-OCCURRED TO TRUE
+                   DISPLAY "ERROR: Failed to update employee"
+                   DISPLAY "File Status: " FILE-STATUS
+               END-IF
+           ELSE
+               SET WARNINGS-OCCURRED TO TRUE
+               IF RECORD-NOT-FOUND
+                   DISPLAY "ERROR: Employee not found"
+               ELSE
+                   DISPLAY "ERROR: Failed to read employee"
+                   DISPLAY "File Status: " FILE-STATUS
+               END-IF
+           END-IF.
+
+       DELETE-RECORD.
+           DISPLAY "--- DELETE EMPLOYEE RECORD ---"
+           DISPLAY "Enter Employee ID to delete: " WITH NO ADVANCING
+           ACCEPT SEARCH-ID
+
+           MOVE SEARCH-ID TO MST-EMP-ID
+           READ EMPLOYEE-MASTER KEY IS MST-EMP-ID
+
+           IF FILE-OK
+               DISPLAY "Employee to delete: " MST-EMP-NAME
+               DISPLAY "Are you sure? (Y/N): " WITH NO ADVANCING
+               ACCEPT CONTINUE-FLAG
+
+               IF CONTINUE-FLAG = 'Y' OR CONTINUE-FLAG = 'y'
+                   DELETE EMPLOYEE-MASTER RECORD
+                   IF FILE-OK
+                       DISPLAY "SUCCESS: Employee deleted successfully!"
+                   ELSE
+                       SET WARNINGS-OCCURRED TO TRUE
+                       DISPLAY "ERROR: Failed to delete employee"
+                       DISPLAY "File Status: " FILE-STATUS
+                   END-IF
+               ELSE
+                   DISPLAY "Delete operation cancelled"
+               END-IF
+           ELSE
+               SET WARNINGS-OCCURRED TO TRUE
+               IF RECORD-NOT-FOUND
+                   DISPLAY "ERROR: Employee not found"
+               ELSE
+                   DISPLAY "ERROR: Failed to read employee"
+                   DISPLAY "File Status: " FILE-STATUS
+               END-IF
+           END-IF.
+
+       LIST-ALL-RECORDS.
+           DISPLAY "--- ALL EMPLOYEES ---"
+           DISPLAY "ID     | NAME                    | DEPARTMENT"
+           DISPLAY "-------|-------------------------|--------------"
+
+           MOVE LOW-VALUES TO MST-EMP-ID
+           START EMPLOYEE-MASTER KEY IS >= MST-EMP-ID
+               INVALID KEY
+                   DISPLAY "No employees found"
+           END-START
+
+           IF FILE-OK
+               PERFORM READ-NEXT-RECORD
+           END-IF.
+
+       READ-NEXT-RECORD.
+           READ EMPLOYEE-MASTER NEXT RECORD
+               AT END
+                   DISPLAY "--- End of List ---"
+               NOT AT END
+                   DISPLAY MST-EMP-ID " | " MST-EMP-NAME
+                           " | " MST-EMP-DEPARTMENT
+                   PERFORM READ-NEXT-RECORD
+           END-READ.
+
+       DETERMINE-RETURN-CODE.
+           IF PROGRAM-RETURN-CODE = 0 AND WARNINGS-OCCURRED
+               MOVE 4 TO PROGRAM-RETURN-CODE
+           END-IF.
+
+       CLEANUP.
+           CLOSE EMPLOYEE-MASTER.
+
+       END PROGRAM EMPLOYEE-DATABASE.
