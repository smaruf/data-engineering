@@ -30,15 +30,11 @@
        01  SPACE-COUNT             PIC 9(3) VALUE 0.
        01  WORD-COUNT              PIC 9(3) VALUE 0.
        
-       01  CHAR-INDEX              PIC 9(3).
-       01  POSITION                PIC 9(3).
+       01  MATCH-POSITION          PIC 9(3).
        
        01  UPPERCASE-STRING        PIC X(100).
        01  LOWERCASE-STRING        PIC X(100).
        
-       01  TEMP-CHAR               PIC X.
-       01  IN-WORD                 PIC 9 VALUE 0.
-       
        01  FIRST-NAME              PIC X(20) VALUE "MUHAMMAD".
        01  MIDDLE-NAME             PIC X(20) VALUE "SHAMSUL".
        01  LAST-NAME               PIC X(20) VALUE "MARUF".
@@ -48,7 +44,9 @@
        01  USERNAME                PIC X(30).
        01  DOMAIN                  PIC X(30).
        01  AT-POSITION             PIC 9(2).
-       
+
+       01  PROGRAM-RETURN-CODE          PIC 9(3) VALUE ZERO.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "===== STRING PROCESSING SYSTEM ====="
@@ -66,6 +64,7 @@
            
            DISPLAY " "
            DISPLAY "===== ALL TESTS COMPLETED ====="
+           MOVE PROGRAM-RETURN-CODE TO RETURN-CODE
            STOP RUN.
        
        STRING-CONCATENATION.
@@ -111,12 +110,12 @@
            MOVE "fox" TO SEARCH-PATTERN
            DISPLAY "   Searching for: " SEARCH-PATTERN
            
-           MOVE 0 TO POSITION
+           MOVE 0 TO MATCH-POSITION
            INSPECT SOURCE-STRING
-               TALLYING POSITION
+               TALLYING MATCH-POSITION
                FOR ALL SEARCH-PATTERN
-           
-           IF POSITION > 0
+
+           IF MATCH-POSITION > 0
                DISPLAY "   Found '" SEARCH-PATTERN "' in text"
            ELSE
                DISPLAY "   Pattern not found"
@@ -177,25 +176,11 @@
            DISPLAY "7. WORD COUNTING"
            MOVE SAMPLE-TEXT TO SOURCE-STRING
            DISPLAY "   Text: " SOURCE-STRING
-           
-           MOVE 0 TO WORD-COUNT
-           MOVE 0 TO IN-WORD
+
            MOVE FUNCTION LENGTH(SOURCE-STRING) TO STRING-LENGTH
-           
-           PERFORM VARYING CHAR-INDEX FROM 1 BY 1
-               UNTIL CHAR-INDEX > STRING-LENGTH
-               MOVE SOURCE-STRING(CHAR-INDEX:1) TO TEMP-CHAR
-               
-               IF TEMP-CHAR NOT = " " AND TEMP-CHAR NOT = LOW-VALUE
-                   IF IN-WORD = 0
-                       ADD 1 TO WORD-COUNT
-                       MOVE 1 TO IN-WORD
-                   END-IF
-               ELSE
-                   MOVE 0 TO IN-WORD
-               END-IF
-           END-PERFORM
-           
+           CALL "WORD-HISTOGRAM" USING SOURCE-STRING STRING-LENGTH
+               WORD-COUNT
+
            DISPLAY "   Word Count: " WORD-COUNT
            DISPLAY " ".
        
