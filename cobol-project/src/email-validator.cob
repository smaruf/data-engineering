@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMAIL-VALIDATOR.
+       AUTHOR. MUHAMMAD SHAMSUL MARUF.
+       DATE-WRITTEN. 2026-02-09.
+      *****************************************************************
+      * Shared email-format check, factored out of STRING-PROCESSOR's *
+      * EMAIL-PARSING demo so other programs can validate an address  *
+      * before they WRITE/REWRITE it to a file.                       *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  AT-POSITION          PIC 9(2).
+       01  DOT-COUNT            PIC 9(2).
+       01  EMAIL-USERNAME             PIC X(50).
+       01  EMAIL-DOMAIN               PIC X(50).
+
+       LINKAGE SECTION.
+       01  EMAIL-ADDRESS           PIC X(50).
+       01  EMAIL-VALID              PIC X.
+           88  EMAIL-IS-VALID       VALUE 'Y'.
+           88  EMAIL-IS-INVALID     VALUE 'N'.
+
+       PROCEDURE DIVISION USING EMAIL-ADDRESS EMAIL-VALID.
+       MAIN-PROCEDURE.
+           SET EMAIL-IS-INVALID TO TRUE
+           MOVE 0 TO AT-POSITION
+
+           INSPECT EMAIL-ADDRESS
+               TALLYING AT-POSITION FOR ALL "@"
+
+           IF AT-POSITION = 1
+               UNSTRING EMAIL-ADDRESS DELIMITED BY "@"
+                   INTO EMAIL-USERNAME
+                        EMAIL-DOMAIN
+               END-UNSTRING
+
+               IF EMAIL-USERNAME NOT = SPACES
+                   AND EMAIL-DOMAIN NOT = SPACES
+                   AND EMAIL-DOMAIN(1:1) NOT = "."
+               THEN
+                   MOVE 0 TO DOT-COUNT
+                   INSPECT EMAIL-DOMAIN TALLYING DOT-COUNT
+                       FOR ALL "."
+                   IF DOT-COUNT > 0
+                       SET EMAIL-IS-VALID TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+
+           GOBACK.
+
+       END PROGRAM EMAIL-VALIDATOR.
