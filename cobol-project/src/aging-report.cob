@@ -0,0 +1,264 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGING-REPORT.
+       AUTHOR. MUHAMMAD SHAMSUL MARUF.
+       DATE-WRITTEN. 2026-02-09.
+      *****************************************************************
+      * ACCOUNTS RECEIVABLE AGING REPORT                              *
+      * Reads CUSTOMER-FILE sequentially and buckets each customer's  *
+      * balance into current/30/60/90+ days past due from             *
+      * CUSTOMER-LAST-PAYMENT-DATE, in the same header/column/footer  *
+      * style REPORT-GENERATOR uses for the sales report.              *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE
+               ASSIGN TO "../data/output/customers.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               ALTERNATE RECORD KEY IS CUSTOMER-EMAIL
+                   WITH DUPLICATES
+               FILE STATUS IS FILE-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO "../data/output/aging-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-RECORD.
+           COPY "custrec.cpy".
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS               PIC XX.
+           88  FILE-OK               VALUE "00".
+       01  REPORT-FILE-STATUS        PIC XX.
+
+       01  COMPANY-NAME              PIC X(50) VALUE
+           "ABC CORPORATION - ACCOUNTS RECEIVABLE".
+
+       01  TODAY-YYYYMMDD         PIC 9(8).
+       01  CURRENT-DATE-FIELDS REDEFINES TODAY-YYYYMMDD.
+           05  CURR-YEAR             PIC 9(4).
+           05  CURR-MONTH            PIC 9(2).
+           05  CURR-DAY              PIC 9(2).
+
+       01  FORMATTED-DATE            PIC X(10).
+       01  TODAY-INTEGER          PIC 9(7).
+
+       01  PAGE-NUMBER               PIC 9(3) VALUE 1.
+       01  LINE-COUNT                PIC 9(2) VALUE 0.
+       01  LINES-PER-PAGE            PIC 9(2) VALUE 20.
+
+       01  HEADER-LINE-1.
+           05  FILLER                PIC X(40) VALUE SPACES.
+           05  HDR-COMPANY           PIC X(50).
+           05  FILLER                PIC X(42) VALUE SPACES.
+
+       01  HEADER-LINE-2.
+           05  FILLER                PIC X(50) VALUE
+               "ACCOUNTS RECEIVABLE AGING REPORT".
+           05  FILLER                PIC X(20) VALUE SPACES.
+           05  FILLER                PIC X(6) VALUE "Date: ".
+           05  HDR-DATE              PIC X(10).
+           05  FILLER                PIC X(10) VALUE SPACES.
+           05  FILLER                PIC X(6) VALUE "Page: ".
+           05  HDR-PAGE              PIC ZZ9.
+           05  FILLER                PIC X(27) VALUE SPACES.
+
+       01  COLUMN-HEADER-1.
+           05  FILLER                PIC X(132) VALUE
+           "CUST ID | NAME                    | BALANCE    | ".
+           05  FILLER                PIC X(132) VALUE
+           "DAYS PAST DUE | BUCKET".
+
+       01  SEPARATOR-LINE            PIC X(132) VALUE ALL "-".
+
+       01  DETAIL-LINE.
+           05  DTL-CUSTOMER-ID       PIC X(8).
+           05  FILLER                PIC X(3) VALUE " | ".
+           05  DTL-NAME              PIC X(24).
+           05  FILLER                PIC X(3) VALUE " | ".
+           05  DTL-BALANCE           PIC ZZ,ZZZ,ZZ9.99.
+           05  FILLER                PIC X(3) VALUE " | ".
+           05  DTL-DAYS-PAST-DUE     PIC ZZ9.
+           05  FILLER                PIC X(10) VALUE SPACES.
+           05  DTL-BUCKET            PIC X(12).
+
+       01  FOOTER-LINE.
+           05  FILLER                PIC X(50) VALUE SPACES.
+           05  FILLER                PIC X(20) VALUE
+               "TOTAL RECEIVABLE: $".
+           05  FTR-GRAND-TOTAL       PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                PIC X(39) VALUE SPACES.
+
+       01  BUCKET-TOTALS.
+           05  BKT-CURRENT           PIC 9(9)V99 COMP-3 VALUE 0.
+           05  BKT-30                PIC 9(9)V99 COMP-3 VALUE 0.
+           05  BKT-60                PIC 9(9)V99 COMP-3 VALUE 0.
+           05  BKT-90-PLUS           PIC 9(9)V99 COMP-3 VALUE 0.
+
+       01  BUCKET-SUMMARY-LINE.
+           05  FILLER                PIC X(10) VALUE SPACES.
+           05  FILLER                PIC X(10) VALUE SPACES.
+           05  BKT-LABEL             PIC X(16).
+           05  FILLER                PIC X(2) VALUE "$ ".
+           05  BKT-AMOUNT            PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                PIC X(50) VALUE SPACES.
+
+       01  GRAND-TOTAL               PIC 9(10)V99 COMP-3 VALUE 0.
+       01  DAYS-PAST-DUE             PIC 9(5).
+       01  LAST-PAYMENT-INTEGER   PIC 9(7).
+       01  NO-MORE-CUSTOMERS         PIC X VALUE 'N'.
+           88  END-OF-CUSTOMERS      VALUE 'Y'.
+
+       01  PROGRAM-RETURN-CODE            PIC 9(3) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-REPORT
+           PERFORM GENERATE-AGING-REPORT
+           PERFORM FINALIZE-REPORT
+           MOVE PROGRAM-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+       INITIALIZE-REPORT.
+           ACCEPT TODAY-YYYYMMDD FROM DATE YYYYMMDD
+           STRING CURR-YEAR "-" CURR-MONTH "-" CURR-DAY
+               DELIMITED BY SIZE
+               INTO FORMATTED-DATE
+           END-STRING
+           COMPUTE TODAY-INTEGER =
+               FUNCTION INTEGER-OF-DATE(TODAY-YYYYMMDD)
+
+           OPEN OUTPUT REPORT-FILE
+           IF REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: cannot open aging-report.txt"
+               DISPLAY "File Status: " REPORT-FILE-STATUS
+               MOVE 16 TO PROGRAM-RETURN-CODE
+               MOVE PROGRAM-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN INPUT CUSTOMER-FILE
+
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "WARNING: cannot open customer database"
+               DISPLAY "File Status: " FILE-STATUS
+               MOVE 16 TO PROGRAM-RETURN-CODE
+           END-IF.
+
+       GENERATE-AGING-REPORT.
+           PERFORM PRINT-HEADER
+
+           IF FILE-STATUS = "00"
+               PERFORM UNTIL END-OF-CUSTOMERS
+                   READ CUSTOMER-FILE NEXT RECORD
+                       AT END
+                           SET END-OF-CUSTOMERS TO TRUE
+                       NOT AT END
+                           PERFORM PRINT-AGING-DETAIL-LINE
+                   END-READ
+               END-PERFORM
+           END-IF
+
+           PERFORM PRINT-FOOTER.
+
+       PRINT-HEADER.
+           MOVE COMPANY-NAME TO HDR-COMPANY
+           WRITE REPORT-LINE FROM HEADER-LINE-1
+
+           MOVE FORMATTED-DATE TO HDR-DATE
+           MOVE PAGE-NUMBER TO HDR-PAGE
+           WRITE REPORT-LINE FROM HEADER-LINE-2
+
+           WRITE REPORT-LINE FROM SPACES
+           WRITE REPORT-LINE FROM COLUMN-HEADER-1
+           WRITE REPORT-LINE FROM SEPARATOR-LINE
+           MOVE 5 TO LINE-COUNT.
+
+       PRINT-AGING-DETAIL-LINE.
+           IF CUSTOMER-LAST-PAYMENT-DATE = 0
+               MOVE 0 TO DAYS-PAST-DUE
+           ELSE
+               COMPUTE LAST-PAYMENT-INTEGER =
+                   FUNCTION INTEGER-OF-DATE(CUSTOMER-LAST-PAYMENT-DATE)
+               COMPUTE DAYS-PAST-DUE =
+                   TODAY-INTEGER - LAST-PAYMENT-INTEGER
+               IF DAYS-PAST-DUE < 0
+                   MOVE 0 TO DAYS-PAST-DUE
+               END-IF
+           END-IF
+
+           MOVE CUSTOMER-ID TO DTL-CUSTOMER-ID
+           MOVE CUSTOMER-NAME TO DTL-NAME
+           MOVE CUSTOMER-BALANCE TO DTL-BALANCE
+           MOVE DAYS-PAST-DUE TO DTL-DAYS-PAST-DUE
+
+           EVALUATE TRUE
+               WHEN DAYS-PAST-DUE <= 30
+                   MOVE "CURRENT" TO DTL-BUCKET
+                   ADD CUSTOMER-BALANCE TO BKT-CURRENT
+               WHEN DAYS-PAST-DUE <= 60
+                   MOVE "30 DAYS" TO DTL-BUCKET
+                   ADD CUSTOMER-BALANCE TO BKT-30
+               WHEN DAYS-PAST-DUE <= 90
+                   MOVE "60 DAYS" TO DTL-BUCKET
+                   ADD CUSTOMER-BALANCE TO BKT-60
+               WHEN OTHER
+                   MOVE "90+ DAYS" TO DTL-BUCKET
+                   ADD CUSTOMER-BALANCE TO BKT-90-PLUS
+           END-EVALUATE
+
+           WRITE REPORT-LINE FROM DETAIL-LINE
+           ADD 1 TO LINE-COUNT
+           ADD CUSTOMER-BALANCE TO GRAND-TOTAL
+
+           IF LINE-COUNT >= LINES-PER-PAGE
+               PERFORM PRINT-PAGE-BREAK
+           END-IF.
+
+       PRINT-PAGE-BREAK.
+           ADD 1 TO PAGE-NUMBER
+           MOVE 0 TO LINE-COUNT
+           WRITE REPORT-LINE FROM SPACES
+           PERFORM PRINT-HEADER.
+
+       PRINT-FOOTER.
+           WRITE REPORT-LINE FROM SEPARATOR-LINE
+
+           MOVE "CURRENT (0-30):" TO BKT-LABEL
+           MOVE BKT-CURRENT TO BKT-AMOUNT
+           WRITE REPORT-LINE FROM BUCKET-SUMMARY-LINE
+
+           MOVE "31-60 DAYS:" TO BKT-LABEL
+           MOVE BKT-30 TO BKT-AMOUNT
+           WRITE REPORT-LINE FROM BUCKET-SUMMARY-LINE
+
+           MOVE "61-90 DAYS:" TO BKT-LABEL
+           MOVE BKT-60 TO BKT-AMOUNT
+           WRITE REPORT-LINE FROM BUCKET-SUMMARY-LINE
+
+           MOVE "OVER 90 DAYS:" TO BKT-LABEL
+           MOVE BKT-90-PLUS TO BKT-AMOUNT
+           WRITE REPORT-LINE FROM BUCKET-SUMMARY-LINE
+
+           WRITE REPORT-LINE FROM SEPARATOR-LINE
+           MOVE GRAND-TOTAL TO FTR-GRAND-TOTAL
+           WRITE REPORT-LINE FROM FOOTER-LINE
+           WRITE REPORT-LINE FROM SPACES.
+
+       FINALIZE-REPORT.
+           CLOSE CUSTOMER-FILE
+           CLOSE REPORT-FILE
+           DISPLAY "Aging report generated successfully!"
+           DISPLAY "Report saved to: ../data/output/aging-report.txt".
+
+       END PROGRAM AGING-REPORT.
