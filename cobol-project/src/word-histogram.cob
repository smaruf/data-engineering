@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WORD-HISTOGRAM.
+       AUTHOR. MUHAMMAD SHAMSUL MARUF.
+       DATE-WRITTEN. 2026-02-09.
+      *****************************************************************
+      * Word-frequency histogram, factored out of STRING-PROCESSOR's  *
+      * WORD-COUNTING demo so it can be pointed at any text field     *
+      * (CUSTOMER-NAME, PROD-NAME, ...) instead of only SAMPLE-TEXT.  *
+      * Caller passes the text, its significant length (so this does *
+      * not scan past whatever the caller actually populated), and    *
+      * gets back the word count; the frequency table itself is       *
+      * displayed here.                                                *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  CHAR-INDEX               PIC 9(3).
+       01  TEMP-CHAR                PIC X.
+       01  IN-WORD                  PIC 9 VALUE 0.
+
+       01  CURRENT-WORD             PIC X(20).
+       01  CURRENT-WORD-LEN         PIC 9(2) VALUE 0.
+
+       01  WORD-HISTOGRAM-TABLE.
+           05  HISTOGRAM-ENTRY      OCCURS 50 TIMES
+                                     INDEXED BY HIST-IDX.
+               10  HIST-WORD        PIC X(20).
+               10  HIST-COUNT       PIC 9(4).
+       01  HISTOGRAM-COUNT          PIC 9(3) VALUE 0.
+       01  HISTOGRAM-SEARCH-INDEX   PIC 9(3).
+       01  WORD-FOUND-FLAG          PIC X VALUE 'N'.
+           88  WORD-WAS-FOUND       VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  HIST-TEXT                PIC X(100).
+       01  HIST-TEXT-LEN             PIC 9(3).
+       01  HIST-WORD-COUNT           PIC 9(3).
+
+       PROCEDURE DIVISION USING HIST-TEXT HIST-TEXT-LEN
+               HIST-WORD-COUNT.
+       MAIN-PROCEDURE.
+           MOVE 0 TO HIST-WORD-COUNT
+           MOVE 0 TO IN-WORD
+           MOVE 0 TO HISTOGRAM-COUNT
+           MOVE SPACES TO CURRENT-WORD
+           MOVE 0 TO CURRENT-WORD-LEN
+
+           PERFORM VARYING CHAR-INDEX FROM 1 BY 1
+               UNTIL CHAR-INDEX > HIST-TEXT-LEN
+               MOVE HIST-TEXT(CHAR-INDEX:1) TO TEMP-CHAR
+
+               IF TEMP-CHAR NOT = " " AND TEMP-CHAR NOT = LOW-VALUE
+                   IF IN-WORD = 0
+                       ADD 1 TO HIST-WORD-COUNT
+                       MOVE 1 TO IN-WORD
+                   END-IF
+                   IF CURRENT-WORD-LEN < 20
+                       ADD 1 TO CURRENT-WORD-LEN
+                       MOVE TEMP-CHAR
+                           TO CURRENT-WORD(CURRENT-WORD-LEN:1)
+                   END-IF
+               ELSE
+                   IF IN-WORD = 1
+                       PERFORM ADD-WORD-TO-HISTOGRAM
+                   END-IF
+                   MOVE 0 TO IN-WORD
+                   MOVE SPACES TO CURRENT-WORD
+                   MOVE 0 TO CURRENT-WORD-LEN
+               END-IF
+           END-PERFORM
+
+           IF IN-WORD = 1
+               PERFORM ADD-WORD-TO-HISTOGRAM
+           END-IF
+
+           PERFORM PRINT-WORD-HISTOGRAM
+
+           GOBACK.
+
+       ADD-WORD-TO-HISTOGRAM.
+           INSPECT CURRENT-WORD
+               CONVERTING "abcdefghijklmnopqrstuvwxyz"
+                       TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           MOVE 'N' TO WORD-FOUND-FLAG
+
+           PERFORM VARYING HISTOGRAM-SEARCH-INDEX FROM 1 BY 1
+               UNTIL HISTOGRAM-SEARCH-INDEX > HISTOGRAM-COUNT
+               IF HIST-WORD(HISTOGRAM-SEARCH-INDEX) = CURRENT-WORD
+                   ADD 1 TO HIST-COUNT(HISTOGRAM-SEARCH-INDEX)
+                   SET WORD-WAS-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF NOT WORD-WAS-FOUND AND HISTOGRAM-COUNT < 50
+               ADD 1 TO HISTOGRAM-COUNT
+               MOVE CURRENT-WORD TO HIST-WORD(HISTOGRAM-COUNT)
+               MOVE 1 TO HIST-COUNT(HISTOGRAM-COUNT)
+           END-IF.
+
+       PRINT-WORD-HISTOGRAM.
+           DISPLAY "   Word Frequency Histogram:"
+           PERFORM VARYING HISTOGRAM-SEARCH-INDEX FROM 1 BY 1
+               UNTIL HISTOGRAM-SEARCH-INDEX > HISTOGRAM-COUNT
+               DISPLAY "     "
+                   HIST-WORD(HISTOGRAM-SEARCH-INDEX) ": "
+                   HIST-COUNT(HISTOGRAM-SEARCH-INDEX)
+           END-PERFORM.
+
+       END PROGRAM WORD-HISTOGRAM.
