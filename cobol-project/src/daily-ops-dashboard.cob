@@ -0,0 +1,326 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILY-OPS-DASHBOARD.
+       AUTHOR. MUHAMMAD SHAMSUL MARUF.
+       DATE-WRITTEN. 2026-02-09.
+      *****************************************************************
+      * DAILY OPERATIONS DASHBOARD                                    *
+      * Reads the OPS-STATS-FILE log that FILE-IO-DEMO,               *
+      * DATA-VALIDATION, DATABASE-BATCH and REPORT-GENERATOR each      *
+      * append one record to at the end of their run, and rolls the   *
+      * latest run per program into one consolidated end-of-cycle     *
+      * report, in the same header/column/footer style REPORT-        *
+      * GENERATOR and AGING-REPORT use - so checking that the whole   *
+      * night's batch cycle went clean no longer means opening four   *
+      * separate job logs.                                            *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPS-STATS-FILE
+               ASSIGN TO "../data/output/daily-ops-stats.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OPS-STATS-FILE-STATUS.
+
+           SELECT DASHBOARD-REPORT-FILE
+               ASSIGN TO "../data/output/daily-operations-summary.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPS-STATS-FILE.
+       01  OPS-STAT-RECORD.
+           COPY "opstat.cpy".
+
+       FD  DASHBOARD-REPORT-FILE.
+       01  REPORT-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  OPS-STATS-FILE-STATUS     PIC XX.
+           88  STATS-FILE-OK         VALUE "00".
+       01  REPORT-FILE-STATUS        PIC XX.
+
+       01  NO-MORE-STATS             PIC X VALUE 'N'.
+           88  END-OF-STATS          VALUE 'Y'.
+
+       01  COMPANY-NAME              PIC X(50) VALUE
+           "ABC CORPORATION - DAILY OPERATIONS SUMMARY".
+
+       01  TODAY-YYYYMMDD         PIC 9(8).
+       01  CURRENT-DATE-FIELDS REDEFINES TODAY-YYYYMMDD.
+           05  CURR-YEAR             PIC 9(4).
+           05  CURR-MONTH            PIC 9(2).
+           05  CURR-DAY              PIC 9(2).
+
+       01  FORMATTED-DATE            PIC X(10).
+
+       01  PAGE-NUMBER               PIC 9(3) VALUE 1.
+
+       01  HEADER-LINE-1.
+           05  FILLER                PIC X(40) VALUE SPACES.
+           05  HDR-COMPANY           PIC X(50).
+           05  FILLER                PIC X(42) VALUE SPACES.
+
+       01  HEADER-LINE-2.
+           05  FILLER                PIC X(50) VALUE
+               "DAILY OPERATIONS DASHBOARD".
+           05  FILLER                PIC X(20) VALUE SPACES.
+           05  FILLER                PIC X(6) VALUE "Date: ".
+           05  HDR-DATE              PIC X(10).
+           05  FILLER                PIC X(10) VALUE SPACES.
+           05  FILLER                PIC X(6) VALUE "Page: ".
+           05  HDR-PAGE              PIC ZZ9.
+           05  FILLER                PIC X(27) VALUE SPACES.
+
+       01  COLUMN-HEADER-1.
+           05  FILLER                PIC X(132) VALUE
+           "PROGRAM              | RUN DATE | PROCESSED | REJECTS | ".
+           05  FILLER                PIC X(132) VALUE
+           "TOTAL AMOUNT   | RC  | STATUS".
+
+       01  SEPARATOR-LINE            PIC X(132) VALUE ALL "-".
+
+       01  DETAIL-LINE.
+           05  DTL-PROGRAM-ID        PIC X(20).
+           05  FILLER                PIC X(3) VALUE " | ".
+           05  DTL-RUN-DATE          PIC 9(8).
+           05  FILLER                PIC X(3) VALUE " | ".
+           05  DTL-RECORDS           PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(3) VALUE " | ".
+           05  DTL-REJECTS           PIC ZZ,ZZ9.
+           05  FILLER                PIC X(3) VALUE " | ".
+           05  DTL-AMOUNT            PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                PIC X(3) VALUE " | ".
+           05  DTL-RC                PIC ZZ9.
+           05  FILLER                PIC X(3) VALUE " | ".
+           05  DTL-STATUS            PIC X(20).
+
+       01  MISSING-DETAIL-LINE.
+           05  FILLER                PIC X(20) VALUE
+               "(no run recorded)".
+           05  MDL-PROGRAM-ID        PIC X(20).
+           05  FILLER                PIC X(20) VALUE SPACES.
+
+       01  FOOTER-LINE.
+           05  FILLER                PIC X(50) VALUE SPACES.
+           05  FILLER                PIC X(20) VALUE
+               "CYCLE TOTAL AMT: $".
+           05  FTR-GRAND-TOTAL       PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                PIC X(37) VALUE SPACES.
+
+       01  CYCLE-STATUS-LINE.
+           05  FILLER                PIC X(50) VALUE SPACES.
+           05  FILLER                PIC X(22) VALUE
+               "OVERALL CYCLE STATUS: ".
+           05  CSL-STATUS            PIC X(30).
+           05  FILLER                PIC X(30) VALUE SPACES.
+
+      * Latest-run-per-program table, overwritten in place as the     *
+      * stats log is read forward so the last record for a program    *
+      * wins when a step has been rerun during the night.             *
+       01  PROGRAM-STATS-TABLE.
+           05  PROGRAM-STAT-ENTRY OCCURS 10 TIMES
+                   INDEXED BY PS-IDX.
+               10  PS-PROGRAM-ID     PIC X(20).
+               10  PS-RUN-DATE       PIC 9(8).
+               10  PS-RECORDS        PIC 9(8).
+               10  PS-REJECTS        PIC 9(8).
+               10  PS-AMOUNT         PIC 9(10)V99.
+               10  PS-RETURN-CODE    PIC 9(3).
+
+       01  PROGRAM-STAT-COUNT        PIC 9(2) VALUE 0.
+       01  PS-SEARCH-IDX             PIC 9(2).
+       01  PS-SWITCH               PIC X VALUE 'N'.
+           88  PS-FOUND              VALUE 'Y'.
+
+       01  EXPECTED-PROGRAM-TABLE.
+           05  FILLER                PIC X(20) VALUE "FILE-IO-DEMO".
+           05  FILLER                PIC X(20) VALUE "DATA-VALIDATION".
+           05  FILLER                PIC X(20) VALUE "DATABASE-BATCH".
+           05  FILLER                PIC X(20) VALUE "REPORT-GENERATOR".
+       01  EXPECTED-PROGRAM-REDEF REDEFINES EXPECTED-PROGRAM-TABLE.
+           05  EXPECTED-PROGRAM-ID OCCURS 4 TIMES PIC X(20).
+       01  EXP-IDX                   PIC 9.
+
+       01  GRAND-RECORDS          PIC 9(9) VALUE 0.
+       01  GRAND-REJECTS          PIC 9(9) VALUE 0.
+       01  GRAND-AMOUNT           PIC 9(11)V99 VALUE 0.
+       01  WORST-RC               PIC 9(3) VALUE 0.
+       01  MISSING-COUNT          PIC 9 VALUE 0.
+
+       01  PROGRAM-RETURN-CODE            PIC 9(3) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-DASHBOARD
+           PERFORM LOAD-PROGRAM-STATS
+           PERFORM GENERATE-DASHBOARD-REPORT
+           PERFORM DETERMINE-RETURN-CODE
+           MOVE PROGRAM-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+       INITIALIZE-DASHBOARD.
+           ACCEPT TODAY-YYYYMMDD FROM DATE YYYYMMDD
+           STRING CURR-YEAR "-" CURR-MONTH "-" CURR-DAY
+               DELIMITED BY SIZE
+               INTO FORMATTED-DATE
+           END-STRING
+
+           OPEN OUTPUT DASHBOARD-REPORT-FILE
+           IF REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: cannot open daily-operations-summary.txt"
+               DISPLAY "File Status: " REPORT-FILE-STATUS
+               MOVE 16 TO PROGRAM-RETURN-CODE
+               MOVE PROGRAM-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN INPUT OPS-STATS-FILE
+           IF NOT STATS-FILE-OK
+               DISPLAY "NOTE: no daily-ops-stats.txt found - "
+                   "dashboard will show no runs recorded"
+           END-IF.
+
+       LOAD-PROGRAM-STATS.
+           IF STATS-FILE-OK
+               PERFORM UNTIL END-OF-STATS
+                   READ OPS-STATS-FILE
+                       AT END
+                           SET END-OF-STATS TO TRUE
+                       NOT AT END
+                           PERFORM RECORD-PROGRAM-STAT
+                   END-READ
+               END-PERFORM
+               CLOSE OPS-STATS-FILE
+           END-IF.
+
+       RECORD-PROGRAM-STAT.
+           SET PS-SWITCH TO 'N'
+           PERFORM VARYING PS-IDX FROM 1 BY 1
+               UNTIL PS-IDX > PROGRAM-STAT-COUNT
+               IF PS-PROGRAM-ID(PS-IDX) = OPS-PROGRAM-ID
+                   SET PS-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF NOT PS-FOUND
+               IF PROGRAM-STAT-COUNT < 10
+                   ADD 1 TO PROGRAM-STAT-COUNT
+                   SET PS-IDX TO PROGRAM-STAT-COUNT
+               ELSE
+                   GO TO RECORD-PROGRAM-STAT-EXIT
+               END-IF
+           END-IF
+
+           MOVE OPS-PROGRAM-ID        TO PS-PROGRAM-ID(PS-IDX)
+           MOVE OPS-RUN-DATE          TO PS-RUN-DATE(PS-IDX)
+           MOVE OPS-RECORDS-PROCESSED TO PS-RECORDS(PS-IDX)
+           MOVE OPS-REJECTS           TO PS-REJECTS(PS-IDX)
+           MOVE OPS-TOTAL-AMOUNT      TO PS-AMOUNT(PS-IDX)
+           MOVE OPS-RETURN-CODE       TO PS-RETURN-CODE(PS-IDX).
+
+       RECORD-PROGRAM-STAT-EXIT.
+           EXIT.
+
+       GENERATE-DASHBOARD-REPORT.
+           PERFORM PRINT-HEADER
+           PERFORM VARYING EXP-IDX FROM 1 BY 1 UNTIL EXP-IDX > 4
+               PERFORM PRINT-PROGRAM-LINE
+           END-PERFORM
+           PERFORM PRINT-FOOTER.
+
+       PRINT-HEADER.
+           MOVE COMPANY-NAME TO HDR-COMPANY
+           WRITE REPORT-LINE FROM HEADER-LINE-1
+
+           MOVE FORMATTED-DATE TO HDR-DATE
+           MOVE PAGE-NUMBER TO HDR-PAGE
+           WRITE REPORT-LINE FROM HEADER-LINE-2
+
+           WRITE REPORT-LINE FROM SPACES
+           WRITE REPORT-LINE FROM COLUMN-HEADER-1
+           WRITE REPORT-LINE FROM SEPARATOR-LINE.
+
+       PRINT-PROGRAM-LINE.
+           SET PS-SWITCH TO 'N'
+           PERFORM VARYING PS-SEARCH-IDX FROM 1 BY 1
+               UNTIL PS-SEARCH-IDX > PROGRAM-STAT-COUNT
+               IF PS-PROGRAM-ID(PS-SEARCH-IDX) =
+                   EXPECTED-PROGRAM-ID(EXP-IDX)
+                   SET PS-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF PS-FOUND
+               MOVE PS-PROGRAM-ID(PS-SEARCH-IDX)  TO DTL-PROGRAM-ID
+               MOVE PS-RUN-DATE(PS-SEARCH-IDX)    TO DTL-RUN-DATE
+               MOVE PS-RECORDS(PS-SEARCH-IDX)     TO DTL-RECORDS
+               MOVE PS-REJECTS(PS-SEARCH-IDX)     TO DTL-REJECTS
+               MOVE PS-AMOUNT(PS-SEARCH-IDX)      TO DTL-AMOUNT
+               MOVE PS-RETURN-CODE(PS-SEARCH-IDX) TO DTL-RC
+
+               EVALUATE TRUE
+                   WHEN PS-RETURN-CODE(PS-SEARCH-IDX) = 0
+                       MOVE "CLEAN" TO DTL-STATUS
+                   WHEN PS-RETURN-CODE(PS-SEARCH-IDX) < 8
+                       MOVE "WARNINGS/REJECTS" TO DTL-STATUS
+                   WHEN PS-RETURN-CODE(PS-SEARCH-IDX) < 16
+                       MOVE "CONTROL MISMATCH" TO DTL-STATUS
+                   WHEN OTHER
+                       MOVE "FAILED" TO DTL-STATUS
+               END-EVALUATE
+
+               WRITE REPORT-LINE FROM DETAIL-LINE
+
+               ADD PS-RECORDS(PS-SEARCH-IDX)  TO GRAND-RECORDS
+               ADD PS-REJECTS(PS-SEARCH-IDX)  TO GRAND-REJECTS
+               ADD PS-AMOUNT(PS-SEARCH-IDX)   TO GRAND-AMOUNT
+               IF PS-RETURN-CODE(PS-SEARCH-IDX) > WORST-RC
+                   MOVE PS-RETURN-CODE(PS-SEARCH-IDX) TO WORST-RC
+               END-IF
+           ELSE
+               MOVE EXPECTED-PROGRAM-ID(EXP-IDX) TO MDL-PROGRAM-ID
+               WRITE REPORT-LINE FROM MISSING-DETAIL-LINE
+               ADD 1 TO MISSING-COUNT
+           END-IF.
+
+       PRINT-FOOTER.
+           WRITE REPORT-LINE FROM SEPARATOR-LINE
+           MOVE GRAND-AMOUNT TO FTR-GRAND-TOTAL
+           WRITE REPORT-LINE FROM FOOTER-LINE
+
+           EVALUATE TRUE
+               WHEN MISSING-COUNT > 0
+                   MOVE "INCOMPLETE - STEP(S) DID NOT RUN"
+                       TO CSL-STATUS
+               WHEN WORST-RC >= 16
+                   MOVE "FAILED" TO CSL-STATUS
+               WHEN WORST-RC >= 8
+                   MOVE "CONTROL TOTAL MISMATCH" TO CSL-STATUS
+               WHEN WORST-RC >= 4
+                   MOVE "CLEAN WITH WARNINGS/REJECTS" TO CSL-STATUS
+               WHEN OTHER
+                   MOVE "CLEAN" TO CSL-STATUS
+           END-EVALUATE
+           WRITE REPORT-LINE FROM CYCLE-STATUS-LINE
+           WRITE REPORT-LINE FROM SPACES
+
+           CLOSE DASHBOARD-REPORT-FILE
+           DISPLAY "Daily operations dashboard generated successfully!"
+           DISPLAY "Report saved to: "
+               "../data/output/daily-operations-summary.txt".
+
+       DETERMINE-RETURN-CODE.
+           EVALUATE TRUE
+               WHEN MISSING-COUNT > 0
+                   MOVE 8 TO PROGRAM-RETURN-CODE
+               WHEN WORST-RC > 0
+                   MOVE WORST-RC TO PROGRAM-RETURN-CODE
+               WHEN OTHER
+                   MOVE 0 TO PROGRAM-RETURN-CODE
+           END-EVALUATE.
+
+       END PROGRAM DAILY-OPS-DASHBOARD.
