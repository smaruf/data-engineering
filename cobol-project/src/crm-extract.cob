@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CRM-EXTRACT.
+       AUTHOR. MUHAMMAD SHAMSUL MARUF.
+       DATE-WRITTEN. 2026-02-09.
+      *****************************************************************
+      * CRM INTERFACE EXTRACT                                         *
+      * Reads CUSTOMER-FILE sequentially and writes a delimited        *
+      * interface file in the layout the CRM vendor's import tool      *
+      * expects, so customer lists no longer have to be keyed into     *
+      * the CRM by hand. Intended to run after the nightly batch       *
+      * cycle, once the day's customer maintenance has settled.        *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE
+               ASSIGN TO "../data/output/customers.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               ALTERNATE RECORD KEY IS CUSTOMER-EMAIL
+                   WITH DUPLICATES
+               FILE STATUS IS FILE-STATUS.
+
+           SELECT CRM-INTERFACE-FILE
+               ASSIGN TO "../data/output/crm-customer-extract.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CRM-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-RECORD.
+           COPY "custrec.cpy".
+
+       FD  CRM-INTERFACE-FILE.
+       01  CRM-LINE                    PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS               PIC XX.
+           88  FILE-OK               VALUE "00".
+       01  CRM-FILE-STATUS           PIC XX.
+
+       01  END-OF-CUSTOMERS          PIC X VALUE 'N'.
+           88  NO-MORE-CUSTOMERS     VALUE 'Y'.
+
+       01  CRM-BALANCE            PIC 9(8).99.
+       01  EXTRACTED-COUNT        PIC 9(6) VALUE ZERO.
+       01  PROGRAM-RETURN-CODE            PIC 9(3) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-EXTRACT
+           PERFORM EXTRACT-CUSTOMERS
+           PERFORM FINALIZE-EXTRACT
+           MOVE PROGRAM-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+       INITIALIZE-EXTRACT.
+           OPEN INPUT CUSTOMER-FILE
+           IF NOT FILE-OK
+               DISPLAY "ERROR: cannot open customer database"
+               DISPLAY "File Status: " FILE-STATUS
+               MOVE 16 TO PROGRAM-RETURN-CODE
+               MOVE PROGRAM-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT CRM-INTERFACE-FILE
+           IF NOT CRM-FILE-STATUS = "00"
+               DISPLAY "ERROR: cannot open CRM interface file"
+               DISPLAY "File Status: " CRM-FILE-STATUS
+               CLOSE CUSTOMER-FILE
+               MOVE 16 TO PROGRAM-RETURN-CODE
+               MOVE PROGRAM-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE "CUSTOMER_ID|NAME|EMAIL|PHONE|BALANCE" TO CRM-LINE
+           WRITE CRM-LINE.
+
+       EXTRACT-CUSTOMERS.
+           START CUSTOMER-FILE KEY IS >= CUSTOMER-ID
+               INVALID KEY
+                   SET NO-MORE-CUSTOMERS TO TRUE
+                   DISPLAY "No customers found to extract"
+           END-START
+
+           PERFORM UNTIL NO-MORE-CUSTOMERS
+               READ CUSTOMER-FILE NEXT RECORD
+                   AT END
+                       SET NO-MORE-CUSTOMERS TO TRUE
+                   NOT AT END
+                       PERFORM WRITE-CRM-EXTRACT-LINE
+               END-READ
+           END-PERFORM.
+
+       WRITE-CRM-EXTRACT-LINE.
+           MOVE CUSTOMER-BALANCE TO CRM-BALANCE
+           MOVE SPACES TO CRM-LINE
+           STRING
+               CUSTOMER-ID DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(CUSTOMER-NAME) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(CUSTOMER-EMAIL) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(CUSTOMER-PHONE) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               CRM-BALANCE DELIMITED BY SIZE
+               INTO CRM-LINE
+           END-STRING
+           WRITE CRM-LINE
+           ADD 1 TO EXTRACTED-COUNT.
+
+       FINALIZE-EXTRACT.
+           CLOSE CUSTOMER-FILE
+           CLOSE CRM-INTERFACE-FILE
+           DISPLAY "CRM extract complete: " EXTRACTED-COUNT
+               " customers extracted"
+           DISPLAY "Output: ../data/output/crm-customer-extract.txt".
+
+       END PROGRAM CRM-EXTRACT.
