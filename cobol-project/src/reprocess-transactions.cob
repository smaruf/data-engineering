@@ -0,0 +1,301 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPROCESS-TRANSACTIONS.
+       AUTHOR. MUHAMMAD SHAMSUL MARUF.
+       DATE-WRITTEN. 2026-02-09.
+      *****************************************************************
+      * TRANSACTION LOG REPLAY                                        *
+      * Reads the customer-transaction-log.txt written by DATABASE-   *
+      * HANDLER and DATABASE-BATCH and reapplies each CREATE/UPDATE/   *
+      * DELETE entry against CUSTOMER-FILE in order, so a restored     *
+      * backup copy of the customer database can be brought back up   *
+      * to date without re-keying the day's maintenance by hand.       *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE
+               ASSIGN TO "../data/output/customers.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               ALTERNATE RECORD KEY IS CUSTOMER-EMAIL
+                   WITH DUPLICATES
+               FILE STATUS IS FILE-STATUS.
+
+           SELECT CUSTOMER-TRANSACTION-LOG
+               ASSIGN TO "../data/output/customer-transaction-log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TXNLOG-FILE-STATUS.
+
+           SELECT REPROCESS-REPORT-FILE
+               ASSIGN TO "../data/output/reprocess-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-RECORD.
+           COPY "custrec.cpy".
+
+       FD  CUSTOMER-TRANSACTION-LOG.
+       01  TXNLOG-RECORD.
+           05  TXNLOG-TIMESTAMP        PIC X(14).
+           05  FILLER                  PIC X(1).
+           05  TXNLOG-OPERATOR         PIC X(8).
+           05  FILLER                  PIC X(1).
+           05  TXNLOG-OPERATION        PIC X(6).
+           05  FILLER                  PIC X(1).
+           05  TXNLOG-KEY              PIC 9(6).
+           05  FILLER                  PIC X(1).
+           05  TXNLOG-NAME             PIC X(40).
+           05  FILLER                  PIC X(1).
+           05  TXNLOG-EMAIL            PIC X(50).
+           05  FILLER                  PIC X(1).
+           05  TXNLOG-PHONE            PIC X(15).
+           05  FILLER                  PIC X(1).
+           05  TXNLOG-BALANCE          PIC 9(8)V99.
+           05  FILLER                  PIC X(1).
+           05  TXNLOG-CREDIT-LIMIT     PIC 9(8)V99.
+           05  FILLER                  PIC X(1).
+           05  TXNLOG-CURRENCY-CODE    PIC X(3).
+
+       FD  REPROCESS-REPORT-FILE.
+       01  REPORT-LINE                 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS              PIC XX.
+           88  FILE-OK              VALUE "00".
+           88  RECORD-NOT-FOUND     VALUE "23".
+           88  DUPLICATE-KEY        VALUE "22".
+       01  TXNLOG-FILE-STATUS       PIC XX.
+           88  TXNLOG-OK            VALUE "00".
+           88  TXNLOG-EOF           VALUE "10".
+       01  REPORT-FILE-STATUS       PIC XX.
+
+       01  END-OF-LOG                PIC X VALUE 'N'.
+           88  NO-MORE-TRANSACTIONS  VALUE 'Y'.
+
+       01  APPLIED-COUNT          PIC 9(6) VALUE ZERO.
+       01  SKIPPED-COUNT          PIC 9(6) VALUE ZERO.
+       01  PROGRAM-RETURN-CODE            PIC 9(3) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-REPROCESS
+           PERFORM REPLAY-TRANSACTION-LOG
+           PERFORM WRITE-REPROCESS-SUMMARY
+           PERFORM CLEANUP-REPROCESS
+           PERFORM DETERMINE-RETURN-CODE
+           MOVE PROGRAM-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+       INITIALIZE-REPROCESS.
+           OPEN I-O CUSTOMER-FILE
+           IF FILE-STATUS = "35"
+               CLOSE CUSTOMER-FILE
+               OPEN OUTPUT CUSTOMER-FILE
+               CLOSE CUSTOMER-FILE
+               OPEN I-O CUSTOMER-FILE
+           END-IF
+           IF NOT FILE-OK
+               DISPLAY "ERROR: cannot open customer database"
+               DISPLAY "File Status: " FILE-STATUS
+               MOVE 16 TO PROGRAM-RETURN-CODE
+               MOVE PROGRAM-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN INPUT CUSTOMER-TRANSACTION-LOG
+           IF NOT TXNLOG-OK
+               DISPLAY "ERROR: cannot open transaction log"
+               DISPLAY "File Status: " TXNLOG-FILE-STATUS
+               CLOSE CUSTOMER-FILE
+               MOVE 16 TO PROGRAM-RETURN-CODE
+               MOVE PROGRAM-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REPROCESS-REPORT-FILE
+           IF REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: cannot open reprocess-report.txt"
+               DISPLAY "File Status: " REPORT-FILE-STATUS
+               CLOSE CUSTOMER-FILE
+               CLOSE CUSTOMER-TRANSACTION-LOG
+               MOVE 16 TO PROGRAM-RETURN-CODE
+               MOVE PROGRAM-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE "TRANSACTION LOG REPLAY REPORT" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       REPLAY-TRANSACTION-LOG.
+           PERFORM UNTIL NO-MORE-TRANSACTIONS
+               READ CUSTOMER-TRANSACTION-LOG
+                   AT END
+                       SET NO-MORE-TRANSACTIONS TO TRUE
+                   NOT AT END
+                       PERFORM APPLY-LOGGED-TRANSACTION
+               END-READ
+           END-PERFORM.
+
+       APPLY-LOGGED-TRANSACTION.
+           EVALUATE TXNLOG-OPERATION
+               WHEN "CREATE"
+                   PERFORM REPLAY-CREATE
+               WHEN "UPDATE"
+                   PERFORM REPLAY-UPDATE
+               WHEN "DELETE"
+                   PERFORM REPLAY-DELETE
+               WHEN "DEACT"
+                   PERFORM REPLAY-DEACTIVATE
+               WHEN OTHER
+                   ADD 1 TO SKIPPED-COUNT
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "SKIPPED unrecognized operation for key "
+                       TXNLOG-KEY
+                       DELIMITED BY SIZE INTO REPORT-LINE
+                   WRITE REPORT-LINE
+           END-EVALUATE.
+
+       REPLAY-CREATE.
+           MOVE TXNLOG-KEY TO CUSTOMER-ID
+           MOVE TXNLOG-NAME TO CUSTOMER-NAME
+           MOVE TXNLOG-EMAIL TO CUSTOMER-EMAIL
+           MOVE TXNLOG-PHONE TO CUSTOMER-PHONE
+           MOVE TXNLOG-BALANCE TO CUSTOMER-BALANCE
+           MOVE TXNLOG-CREDIT-LIMIT TO CUSTOMER-CREDIT-LIMIT
+           MOVE TXNLOG-CURRENCY-CODE TO CUSTOMER-CURRENCY-CODE
+           MOVE ZERO TO CUSTOMER-LAST-PAYMENT-DATE
+           MOVE 'Y' TO CUSTOMER-ACTIVE-FLAG
+
+           WRITE CUSTOMER-RECORD
+               INVALID KEY
+                   ADD 1 TO SKIPPED-COUNT
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "SKIPPED create, customer " TXNLOG-KEY
+                       " already exists"
+                       DELIMITED BY SIZE INTO REPORT-LINE
+                   WRITE REPORT-LINE
+           END-WRITE
+
+           IF FILE-OK
+               ADD 1 TO APPLIED-COUNT
+               MOVE SPACES TO REPORT-LINE
+               STRING "APPLIED create for customer " TXNLOG-KEY
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+       REPLAY-UPDATE.
+           MOVE TXNLOG-KEY TO CUSTOMER-ID
+           READ CUSTOMER-FILE KEY IS CUSTOMER-ID
+               INVALID KEY
+                   ADD 1 TO SKIPPED-COUNT
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "SKIPPED update, customer " TXNLOG-KEY
+                       " not found"
+                       DELIMITED BY SIZE INTO REPORT-LINE
+                   WRITE REPORT-LINE
+           END-READ
+
+           IF FILE-OK
+               MOVE TXNLOG-NAME TO CUSTOMER-NAME
+               MOVE TXNLOG-EMAIL TO CUSTOMER-EMAIL
+               MOVE TXNLOG-PHONE TO CUSTOMER-PHONE
+               MOVE TXNLOG-BALANCE TO CUSTOMER-BALANCE
+               MOVE TXNLOG-CREDIT-LIMIT TO CUSTOMER-CREDIT-LIMIT
+               MOVE TXNLOG-CURRENCY-CODE TO CUSTOMER-CURRENCY-CODE
+
+               REWRITE CUSTOMER-RECORD
+
+               IF FILE-OK
+                   ADD 1 TO APPLIED-COUNT
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "APPLIED update for customer " TXNLOG-KEY
+                       DELIMITED BY SIZE INTO REPORT-LINE
+                   WRITE REPORT-LINE
+               ELSE
+                   ADD 1 TO SKIPPED-COUNT
+               END-IF
+           END-IF.
+
+       REPLAY-DELETE.
+           MOVE TXNLOG-KEY TO CUSTOMER-ID
+           READ CUSTOMER-FILE KEY IS CUSTOMER-ID
+               INVALID KEY
+                   ADD 1 TO SKIPPED-COUNT
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "SKIPPED delete, customer " TXNLOG-KEY
+                       " not found"
+                       DELIMITED BY SIZE INTO REPORT-LINE
+                   WRITE REPORT-LINE
+           END-READ
+
+           IF FILE-OK
+               DELETE CUSTOMER-FILE RECORD
+               IF FILE-OK
+                   ADD 1 TO APPLIED-COUNT
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "APPLIED delete for customer " TXNLOG-KEY
+                       DELIMITED BY SIZE INTO REPORT-LINE
+                   WRITE REPORT-LINE
+               ELSE
+                   ADD 1 TO SKIPPED-COUNT
+               END-IF
+           END-IF.
+
+       REPLAY-DEACTIVATE.
+           MOVE TXNLOG-KEY TO CUSTOMER-ID
+           READ CUSTOMER-FILE KEY IS CUSTOMER-ID
+               INVALID KEY
+                   ADD 1 TO SKIPPED-COUNT
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "SKIPPED deactivate, customer " TXNLOG-KEY
+                       " not found"
+                       DELIMITED BY SIZE INTO REPORT-LINE
+                   WRITE REPORT-LINE
+           END-READ
+
+           IF FILE-OK
+               MOVE 'N' TO CUSTOMER-ACTIVE-FLAG
+               REWRITE CUSTOMER-RECORD
+
+               IF FILE-OK
+                   ADD 1 TO APPLIED-COUNT
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "APPLIED deactivate for customer " TXNLOG-KEY
+                       DELIMITED BY SIZE INTO REPORT-LINE
+                   WRITE REPORT-LINE
+               ELSE
+                   ADD 1 TO SKIPPED-COUNT
+               END-IF
+           END-IF.
+
+       WRITE-REPROCESS-SUMMARY.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "Transactions applied: " APPLIED-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "Transactions skipped: " SKIPPED-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           DISPLAY "Replay complete: " APPLIED-COUNT " applied, "
+               SKIPPED-COUNT " skipped".
+
+       DETERMINE-RETURN-CODE.
+           IF PROGRAM-RETURN-CODE = 0 AND SKIPPED-COUNT > 0
+               MOVE 4 TO PROGRAM-RETURN-CODE
+           END-IF.
+
+       CLEANUP-REPROCESS.
+           CLOSE CUSTOMER-FILE
+           CLOSE CUSTOMER-TRANSACTION-LOG
+           CLOSE REPROCESS-REPORT-FILE.
+
+       END PROGRAM REPROCESS-TRANSACTIONS.
