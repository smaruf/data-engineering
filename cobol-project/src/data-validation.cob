@@ -12,9 +12,21 @@
       *****************************************************************
        
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPS-STATS-FILE
+               ASSIGN TO "../data/output/daily-ops-stats.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OPS-STATS-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  OPS-STATS-FILE.
+       01  OPS-STAT-RECORD.
+           COPY "opstat.cpy".
+
        WORKING-STORAGE SECTION.
+       01  OPS-STATS-FILE-STATUS   PIC XX.
        01  TEST-DATA.
            05  TEST-NUMBER         PIC 9(5) VALUE 12345.
            05  TEST-DECIMAL        PIC 9(3)V99 VALUE 123.45.
@@ -30,7 +42,7 @@
        01  DATE-FIELDS.
            05  YEAR                PIC 9(4).
            05  MONTH               PIC 9(2).
-           05  DAY                 PIC 9(2).
+           05  DAY-OF-MONTH        PIC 9(2).
        
        01  USER-INPUT              PIC X(50).
        01  NUMERIC-TEST            PIC 9(10).
@@ -39,6 +51,8 @@
        01  VALIDATION-COUNT        PIC 9(3) VALUE 0.
        01  PASS-COUNT              PIC 9(3) VALUE 0.
        01  FAIL-COUNT              PIC 9(3) VALUE 0.
+
+       01  PROGRAM-RETURN-CODE          PIC 9(3) VALUE ZERO.
        
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -53,6 +67,9 @@
            PERFORM TEST-FORMAT-VALIDATION
            
            PERFORM DISPLAY-RESULTS
+           PERFORM DETERMINE-RETURN-CODE
+           PERFORM WRITE-OPS-STATS
+           MOVE PROGRAM-RETURN-CODE TO RETURN-CODE
            STOP RUN.
        
        TEST-NUMERIC-VALIDATION.
@@ -106,14 +123,14 @@
            
            MOVE TEST-DATE(1:4) TO YEAR
            MOVE TEST-DATE(5:2) TO MONTH
-           MOVE TEST-DATE(7:2) TO DAY
+           MOVE TEST-DATE(7:2) TO DAY-OF-MONTH
            
            IF YEAR >= 1900 AND YEAR <= 2100
               AND MONTH >= 1 AND MONTH <= 12
-              AND DAY >= 1 AND DAY <= 31
+              AND DAY-OF-MONTH >= 1 AND DAY-OF-MONTH <= 31
                MOVE 1 TO DATE-VALID
                ADD 1 TO PASS-COUNT
-               DISPLAY "   PASS: " YEAR "-" MONTH "-" DAY 
+               DISPLAY "   PASS: " YEAR "-" MONTH "-" DAY-OF-MONTH 
                        " is valid date"
            ELSE
                MOVE 0 TO DATE-VALID
@@ -160,5 +177,28 @@
            DISPLAY "Success Rate:   " NUMERIC-TEST "%"
            DISPLAY "====================================="
            DISPLAY " ".
-       
+
+       DETERMINE-RETURN-CODE.
+           IF FAIL-COUNT > 0
+               MOVE 4 TO PROGRAM-RETURN-CODE
+           END-IF.
+
+       WRITE-OPS-STATS.
+           OPEN EXTEND OPS-STATS-FILE
+           IF OPS-STATS-FILE-STATUS = "35"
+               OPEN OUTPUT OPS-STATS-FILE
+               CLOSE OPS-STATS-FILE
+               OPEN EXTEND OPS-STATS-FILE
+           END-IF
+
+           MOVE SPACES TO OPS-STAT-RECORD
+           MOVE "DATA-VALIDATION"     TO OPS-PROGRAM-ID
+           ACCEPT OPS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE VALIDATION-COUNT      TO OPS-RECORDS-PROCESSED
+           MOVE FAIL-COUNT            TO OPS-REJECTS
+           MOVE ZERO                  TO OPS-TOTAL-AMOUNT
+           MOVE PROGRAM-RETURN-CODE        TO OPS-RETURN-CODE
+           WRITE OPS-STAT-RECORD
+           CLOSE OPS-STATS-FILE.
+
        END PROGRAM DATA-VALIDATION.
