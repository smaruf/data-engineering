@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-ARCHIVE.
+       AUTHOR. MUHAMMAD SHAMSUL MARUF.
+       DATE-WRITTEN. 2026-02-09.
+      *****************************************************************
+      * YEAR-END CUSTOMER ARCHIVAL AND PURGE                         *
+      * Copies every inactive, zero-balance CUSTOMER-RECORD into a    *
+      * dated archive indexed file and removes it from the live       *
+      * CUSTOMER-FILE, so READ-RECORD/LIST-ALL-RECORDS in DATABASE-    *
+      * HANDLER stop scanning through years of dead accounts.         *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE
+               ASSIGN TO "../data/output/customers.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               ALTERNATE RECORD KEY IS CUSTOMER-EMAIL
+                   WITH DUPLICATES
+               FILE STATUS IS FILE-STATUS.
+
+           SELECT ARCHIVE-FILE
+               ASSIGN TO ARCHIVE-FILENAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ARCH-CUSTOMER-ID
+               FILE STATUS IS ARCHIVE-FILE-STATUS.
+
+           SELECT ARCHIVE-REPORT-FILE
+               ASSIGN TO "../data/output/customer-archive-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-RECORD.
+           COPY "custrec.cpy".
+
+       FD  ARCHIVE-FILE.
+       01  ARCHIVE-RECORD.
+           COPY "custrec.cpy" REPLACING
+               ==CUSTOMER-ID== BY ==ARCH-CUSTOMER-ID==
+               ==CUSTOMER-NAME== BY ==ARCH-CUSTOMER-NAME==
+               ==CUSTOMER-EMAIL== BY ==ARCH-CUSTOMER-EMAIL==
+               ==CUSTOMER-PHONE== BY ==ARCH-CUSTOMER-PHONE==
+               ==CUSTOMER-BALANCE== BY ==ARCH-CUSTOMER-BALANCE==
+               ==CUSTOMER-CREDIT-LIMIT== BY
+                   ==ARCH-CUSTOMER-CREDIT-LIMIT==
+               ==CUSTOMER-CURRENCY-CODE== BY
+                   ==ARCH-CUSTOMER-CURRENCY-CODE==
+               ==CUSTOMER-LAST-PAYMENT-DATE== BY
+                   ==ARCH-CUSTOMER-LAST-PAYMENT-DATE==
+               ==CUSTOMER-ACTIVE-FLAG== BY
+                   ==ARCH-CUSTOMER-ACTIVE-FLAG==.
+
+       FD  ARCHIVE-REPORT-FILE.
+       01  REPORT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS              PIC XX.
+           88  FILE-OK              VALUE "00".
+       01  ARCHIVE-FILE-STATUS      PIC XX.
+       01  REPORT-FILE-STATUS       PIC XX.
+
+       01  ARCHIVE-TODAY         PIC 9(8).
+       01  ARCHIVE-DATE-FIELDS REDEFINES ARCHIVE-TODAY.
+           05  ARCHIVE-YEAR      PIC 9(4).
+           05  ARCHIVE-MONTH     PIC 9(2).
+           05  ARCHIVE-DAY       PIC 9(2).
+       01  ARCHIVE-FILENAME      PIC X(60).
+
+       01  END-OF-CUSTOMERS         PIC X VALUE 'N'.
+           88  NO-MORE-CUSTOMERS    VALUE 'Y'.
+
+       01  ARCHIVED-COUNT        PIC 9(6) VALUE ZERO.
+       01  SCANNED-COUNT         PIC 9(6) VALUE ZERO.
+       01  PROGRAM-RETURN-CODE           PIC 9(3) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-ARCHIVE
+           PERFORM SCAN-AND-ARCHIVE-CUSTOMERS
+           PERFORM WRITE-ARCHIVE-SUMMARY
+           PERFORM CLEANUP-ARCHIVE
+           MOVE PROGRAM-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+       INITIALIZE-ARCHIVE.
+           ACCEPT ARCHIVE-TODAY FROM DATE YYYYMMDD
+           STRING "../data/output/customers-archive-"
+               ARCHIVE-YEAR ".dat"
+               DELIMITED BY SIZE INTO ARCHIVE-FILENAME
+
+           OPEN I-O CUSTOMER-FILE
+           IF NOT FILE-OK
+               DISPLAY "ERROR: cannot open customer database"
+               DISPLAY "File Status: " FILE-STATUS
+               MOVE 16 TO PROGRAM-RETURN-CODE
+               MOVE PROGRAM-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN I-O ARCHIVE-FILE
+           IF ARCHIVE-FILE-STATUS = "35"
+               CLOSE ARCHIVE-FILE
+               OPEN OUTPUT ARCHIVE-FILE
+               CLOSE ARCHIVE-FILE
+               OPEN I-O ARCHIVE-FILE
+           END-IF
+           IF ARCHIVE-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: cannot open archive file"
+               DISPLAY "File Status: " ARCHIVE-FILE-STATUS
+               MOVE 16 TO PROGRAM-RETURN-CODE
+               MOVE PROGRAM-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT ARCHIVE-REPORT-FILE
+           IF REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: cannot open archive report file"
+               DISPLAY "File Status: " REPORT-FILE-STATUS
+               MOVE 16 TO PROGRAM-RETURN-CODE
+               MOVE PROGRAM-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE "YEAR-END CUSTOMER ARCHIVAL REPORT" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       SCAN-AND-ARCHIVE-CUSTOMERS.
+           START CUSTOMER-FILE KEY IS >= CUSTOMER-ID
+               INVALID KEY
+                   SET NO-MORE-CUSTOMERS TO TRUE
+                   DISPLAY "No customers found to scan"
+           END-START
+
+           PERFORM UNTIL NO-MORE-CUSTOMERS
+               READ CUSTOMER-FILE NEXT RECORD
+                   AT END
+                       SET NO-MORE-CUSTOMERS TO TRUE
+                   NOT AT END
+                       ADD 1 TO SCANNED-COUNT
+                       IF CUSTOMER-ACTIVE-FLAG NOT = 'Y'
+                           AND CUSTOMER-BALANCE = 0
+                           PERFORM ARCHIVE-CURRENT-CUSTOMER
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       ARCHIVE-CURRENT-CUSTOMER.
+           MOVE CUSTOMER-ID TO ARCH-CUSTOMER-ID
+           MOVE CUSTOMER-NAME TO ARCH-CUSTOMER-NAME
+           MOVE CUSTOMER-EMAIL TO ARCH-CUSTOMER-EMAIL
+           MOVE CUSTOMER-PHONE TO ARCH-CUSTOMER-PHONE
+           MOVE CUSTOMER-BALANCE TO ARCH-CUSTOMER-BALANCE
+           MOVE CUSTOMER-CREDIT-LIMIT TO ARCH-CUSTOMER-CREDIT-LIMIT
+           MOVE CUSTOMER-CURRENCY-CODE TO ARCH-CUSTOMER-CURRENCY-CODE
+           MOVE CUSTOMER-LAST-PAYMENT-DATE
+               TO ARCH-CUSTOMER-LAST-PAYMENT-DATE
+           MOVE CUSTOMER-ACTIVE-FLAG TO ARCH-CUSTOMER-ACTIVE-FLAG
+
+           WRITE ARCHIVE-RECORD
+               INVALID KEY
+                   DISPLAY "WARNING: customer " CUSTOMER-ID
+                       " already archived, not removed from live file"
+           END-WRITE
+
+           IF ARCHIVE-FILE-STATUS = "00"
+               DELETE CUSTOMER-FILE RECORD
+               ADD 1 TO ARCHIVED-COUNT
+               MOVE SPACES TO REPORT-LINE
+               STRING "Archived customer " CUSTOMER-ID
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+       WRITE-ARCHIVE-SUMMARY.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "Customers scanned:  " SCANNED-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "Customers archived: " ARCHIVED-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           DISPLAY "Archival complete: " ARCHIVED-COUNT
+               " of " SCANNED-COUNT " customers archived"
+           DISPLAY "Archive file: " ARCHIVE-FILENAME.
+
+       CLEANUP-ARCHIVE.
+           CLOSE CUSTOMER-FILE
+           CLOSE ARCHIVE-FILE
+           CLOSE ARCHIVE-REPORT-FILE.
+
+       END PROGRAM CUSTOMER-ARCHIVE.
